@@ -1,1145 +1,1479 @@
-      $set sourceformat"free"
-
-      *>Divisão de identificação do programa
-       Identification Division.
-       Program-id. "Programa1". *> Projeto loteria
-       Author. "Jéssica C.Del'agnolo".
-       Installation. "PC".
-       Date-written. 22/07/2020.
-       Date-compiled. 22/07/2020.
-
-
-
-      *>Divisão para configuração do ambiente
-       Environment Division.
-       Configuration Section.
-           special-names. decimal-point is comma.
-
-      *>----Declaração dos recursos externos
-       Input-output Section.
-       File-control.
-       I-O-Control.
-
-
-      *>Declaração de variáveis
-       Data Division.
-
-      *>----Variaveis de arquivos
-       File Section.
-
-      *>----Variaveis de trabalho
-       Working-storage Section.
-      *>------------------------------
-
-
-       01  ws-fim-programa                         pic x(01).
-           88  ws-sair                             value "x" "X".
-           88  ws-continua                         value spaces.
-
-       01  ws-sorteio.
-           05  ws-sort-1                           pic 9(02) value zero.
-           05  filler                              pic x(03) value "   ".
-           05  ws-sort-2                           pic 9(02) value zero.
-           05  filler                              pic x(03) value "   ".
-           05  ws-sort-3                           pic 9(02) value zero.
-           05  filler                              pic x(03) value "   ".
-           05  ws-sort-4                           pic 9(02) value zero.
-           05  filler                              pic x(03) value "   ".
-           05  ws-sort-5                           pic 9(02) value zero.
-           05  filler                              pic x(03) value "   ".
-           05  ws-sort-6                           pic 9(02) value zero.
-
-       01  ws-aposta.
-           05  ws-num-1                            pic 9(02) value zero.
-           05  ws-num-2                            pic 9(02) value zero.
-           05  ws-num-3                            pic 9(02) value zero.
-           05  ws-num-4                            pic 9(02) value zero.
-           05  ws-num-5                            pic 9(02) value zero.
-           05  ws-num-6                            pic 9(02) value zero.
-           05  ws-num-7                            pic 9(02) value zero.
-           05  ws-num-8                            pic 9(02) value zero.
-           05  ws-num-9                            pic 9(02) value zero.
-           05  ws-num-10                           pic 9(02) value zero.
-
-       01  ws-dados-aposta.
-           05  ws-qtd-num.
-               10  ws-seis                         pic x(01) value spaces.
-               10  ws-sete                         pic x(01) value spaces.
-               10  ws-oito                         pic x(01) value spaces.
-               10  ws-nove                         pic x(01) value spaces.
-               10  ws-dez                          pic x(01) value spaces.
-           05  ws-valor                            pic zz9,99 value zero.
-           05  ws-selecionado                      pic 9(02) value zero.
-           05  ws-confirma.
-               10  ws-conf-sim                     pic x(01) value spaces.
-               10  ws-conf-nao                     pic x(01) value spaces.
-           05  ws-confere                          pic x(01).
-               88  ws-tudo-ok                      value "s".
-               88  ws-nao-ok                       value "n".
-           05  ws-msg-erro                         pic x(50).
-           05  ws-tempo.
-               10  ws-hora                         pic 9(02).
-               10  ws-min                          pic 9(02).
-               10  ws-seg                          pic 9(02).
-           05  ws-tempo-gasto.
-               10  ws-hora-g                       pic 9(02).
-               10  filler                          pic x(01) value":".
-               10  ws-min-g                        pic 9(02).
-               10  filler                          pic x(01) value":".
-               10  ws-seg-g                        pic 9(02).
-           05  ws-contagem                         pic 9(10).
-
-      *>----Variaveis para comunicação entre programas
-       Linkage Section.
-
-      *>----Declaração de tela
-       Screen Section.
-
-       01  sc-tela-inicio.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 04 col 01 value "                               Sorteio da Loteria                   [ ]Sair     ".
-           05 line 05 col 01 value "     _____________________________________________________________________      ".
-           05 line 06 col 01 value "    |                                                                     |     ".
-           05 line 07 col 01 value "    |              Ola, Quanto Numeros Voce Deseja Apostar?               |     ".
-           05 line 08 col 01 value "    |                                                                     |     ".
-           05 line 09 col 01 value "    |                [ ]06  [ ]07  [ ]08  [ ]09  [ ]10                    |     ".
-           05 line 10 col 01 value "    |                                                                     |     ".
-           05 line 11 col 01 value "    |   Selecionado    :    Numeros                                       |     ".
-           05 line 12 col 01 value "    |   Valor da Aposta: R$                                               |     ".
-           05 line 13 col 01 value "    |                                                                     |     ".
-           05 line 14 col 01 value "    |                                                                     |     ".
-           05 line 15 col 01 value "    |   Deseja Confirmar? [ ]Sim  [ ]Nao                                  |     ".
-           05 line 16 col 01 value "    |                                                                     |     ".
-           05 line 17 col 01 value "    |                                                                     |     ".
-           05 line 18 col 01 value "    |                                                                     |     ".
-           05 line 19 col 01 value "    |    [___________________________________________________________]    |     ".
-           05 line 20 col 01 value "    |                                                                     |     ".
-           05 line 21 col 01 value "    |_____________________________________________________________________|     ".
-
-
-
-           05 sc-sair              line 04  col 70 pic x(01)
-           using ws-fim-programa   foreground-color 12.
-
-           05 sc-seis-num          line 09  col 23 pic x(01)
-           using ws-seis           foreground-color 15.
-
-           05 sc-sete-num          line 09  col 30 pic x(01)
-           using ws-sete           foreground-color 15.
-
-           05 sc-oito-num          line 09  col 37 pic x(01)
-           using ws-oito           foreground-color 15.
-
-           05 sc-nove-num          line 09  col 44 pic x(01)
-           using ws-nove           foreground-color 15.
-
-           05 sc-dez-num           line 09  col 51 pic x(01)
-           using ws-dez            foreground-color 15.
-
-           05 sc-qtd-sele          line 11  col 26 pic 9(02)
-           from  ws-selecionado    foreground-color 15.
-
-           05 sc-valor             line 12  col 29 pic zz9,99
-           from  ws-valor          foreground-color 15.
-
-           05 sc-confima-s         line 15  col 28 pic x(01)
-           using ws-conf-sim       foreground-color 15.
-
-           05 sc-confirma-n        line 15  col 36 pic x(01)
-           using ws-conf-nao       foreground-color 15.
-
-           05 sc-msg-erro          line 19  col 15 pic x(50)
-           from  ws-msg-erro       foreground-color 15.
-
-
-       01  sc-tela-aposta-seis-num.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-           05 line 03 col 01 value "   $$                                                                      $$   ".
-           05 line 04 col 01 value "   $$                Escolha os Seis Numeros da Sua Aposta:                $$   ".
-           05 line 05 col 01 value "   $$                                                                      $$   ".
-           05 line 06 col 01 value "   $$                    [  ] [  ] [  ] [  ] [  ] [  ]                     $$   ".
-           05 line 07 col 01 value "   $$                                                                      $$   ".
-           05 line 08 col 01 value "   $$                         Numeros da Loteria:                          $$   ".
-           05 line 09 col 01 value "   $$               ________________________________________               $$   ".
-           05 line 10 col 01 value "   $$               [01][02][03][04][05][06][07][08][09][10]               $$   ".
-           05 line 11 col 01 value "   $$               [11][12][13][14][15][16][17][18][19][20]               $$   ".
-           05 line 12 col 01 value "   $$               [21][22][23][24][25][26][27][28][29][30]               $$   ".
-           05 line 13 col 01 value "   $$               [31][32][33][34][35][36][37][38][39][40]               $$   ".
-           05 line 14 col 01 value "   $$               [41][42][43][44][45][46][47][48][49][50]               $$   ".
-           05 line 15 col 01 value "   $$               [51][52][53][54][55][56][57][58][59][60]               $$   ".
-           05 line 16 col 01 value "   $$                                                                      $$   ".
-           05 line 17 col 01 value "   $$                   Deseja Confirmar? [ ]Sim  [ ]Nao                   $$   ".
-           05 line 18 col 01 value "   $$                                                                      $$   ".
-           05 line 19 col 01 value "   $$                                                                      $$   ".
-           05 line 20 col 01 value "   $$    [___________________________________________________________]     $$   ".
-           05 line 21 col 01 value "   $$                                                                      $$   ".
-           05 line 22 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-
-
-           05 sc-op-6-num-1        line 06  col 27 pic 9(02)
-           using ws-num-1          foreground-color 15.
-
-           05 sc-op-6-num-2        line 06  col 32 pic 9(02)
-           using ws-num-2          foreground-color 15.
-
-           05 sc-op-6-num-3        line 06  col 37 pic 9(02)
-           using ws-num-3          foreground-color 15.
-
-           05 sc-op-6-num-4        line 06  col 42 pic 9(02)
-           using ws-num-4          foreground-color 15.
-
-           05 sc-op-6-num-5        line 06  col 47 pic 9(02)
-           using ws-num-5          foreground-color 15.
-
-           05 sc-op-6-num-6        line 06  col 52 pic 9(02)
-           using ws-num-6          foreground-color 15.
-
-           05 sc-confima-s         line 17  col 44 pic x(01)
-           using ws-conf-sim       foreground-color 15.
-
-           05 sc-confirma-n        line 17  col 52 pic x(01)
-           using ws-conf-nao       foreground-color 15.
-
-           05 sc-msg-erro          line 20  col 15 pic x(50)
-           from  ws-msg-erro       foreground-color 15.
-
-
-       01  sc-tela-aposta-sete-num.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-           05 line 03 col 01 value "   $$                                                                      $$   ".
-           05 line 04 col 01 value "   $$                Escolha os Sete Numeros da Sua Aposta:                $$   ".
-           05 line 05 col 01 value "   $$                                                                      $$   ".
-           05 line 06 col 01 value "   $$                  [  ] [  ] [  ] [  ] [  ] [  ] [  ]                  $$   ".
-           05 line 07 col 01 value "   $$                                                                      $$   ".
-           05 line 08 col 01 value "   $$                         Numeros da Loteria:                          $$   ".
-           05 line 09 col 01 value "   $$               ________________________________________               $$   ".
-           05 line 10 col 01 value "   $$               [01][02][03][04][05][06][07][08][09][10]               $$   ".
-           05 line 11 col 01 value "   $$               [11][12][13][14][15][16][17][18][19][20]               $$   ".
-           05 line 12 col 01 value "   $$               [21][22][23][24][25][26][27][28][29][30]               $$   ".
-           05 line 13 col 01 value "   $$               [31][32][33][34][35][36][37][38][39][40]               $$   ".
-           05 line 14 col 01 value "   $$               [41][42][43][44][45][46][47][48][49][50]               $$   ".
-           05 line 15 col 01 value "   $$               [51][52][53][54][55][56][57][58][59][60]               $$   ".
-           05 line 16 col 01 value "   $$                                                                      $$   ".
-           05 line 17 col 01 value "   $$                   Deseja Confirmar? [ ]Sim  [ ]Nao                   $$   ".
-           05 line 18 col 01 value "   $$                                                                      $$   ".
-           05 line 19 col 01 value "   $$                                                                      $$   ".
-           05 line 20 col 01 value "   $$    [___________________________________________________________]     $$   ".
-           05 line 21 col 01 value "   $$                                                                      $$   ".
-           05 line 22 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-
-
-           05 sc-op-7-num-1        line 06  col 25 pic 9(02)
-           using ws-num-1          foreground-color 15.
-
-           05 sc-op-7-num-2        line 06  col 30 pic 9(02)
-           using ws-num-2          foreground-color 15.
-
-           05 sc-op-7-num-3        line 06  col 35 pic 9(02)
-           using ws-num-3          foreground-color 15.
-
-           05 sc-op-7-num-4        line 06  col 40 pic 9(02)
-           using ws-num-4          foreground-color 15.
-
-           05 sc-op-7-num-5        line 06  col 45 pic 9(02)
-           using ws-num-5          foreground-color 15.
-
-           05 sc-op-7-num-6        line 06  col 50 pic 9(02)
-           using ws-num-6          foreground-color 15.
-
-           05 sc-op-7-num-7        line 06  col 55 pic 9(02)
-           using ws-num-7          foreground-color 15.
-
-           05 sc-confima-s         line 17  col 44 pic x(01)
-           using ws-conf-sim       foreground-color 15.
-
-           05 sc-confirma-n        line 17  col 52 pic x(01)
-           using ws-conf-nao       foreground-color 15.
-
-           05 sc-msg-erro          line 20  col 15 pic x(50)
-           from  ws-msg-erro       foreground-color 15.
-
-
-       01  sc-tela-aposta-oito-num.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-           05 line 03 col 01 value "   $$                                                                      $$   ".
-           05 line 04 col 01 value "   $$                Escolha os Oito Numeros da Sua Aposta:                $$   ".
-           05 line 05 col 01 value "   $$                                                                      $$   ".
-           05 line 06 col 01 value "   $$               [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ]                $$   ".
-           05 line 07 col 01 value "   $$                                                                      $$   ".
-           05 line 08 col 01 value "   $$                         Numeros da Loteria:                          $$   ".
-           05 line 09 col 01 value "   $$               ________________________________________               $$   ".
-           05 line 10 col 01 value "   $$               [01][02][03][04][05][06][07][08][09][10]               $$   ".
-           05 line 11 col 01 value "   $$               [11][12][13][14][15][16][17][18][19][20]               $$   ".
-           05 line 12 col 01 value "   $$               [21][22][23][24][25][26][27][28][29][30]               $$   ".
-           05 line 13 col 01 value "   $$               [31][32][33][34][35][36][37][38][39][40]               $$   ".
-           05 line 14 col 01 value "   $$               [41][42][43][44][45][46][47][48][49][50]               $$   ".
-           05 line 15 col 01 value "   $$               [51][52][53][54][55][56][57][58][59][60]               $$   ".
-           05 line 16 col 01 value "   $$                                                                      $$   ".
-           05 line 17 col 01 value "   $$                   Deseja Confirmar? [ ]Sim  [ ]Nao                   $$   ".
-           05 line 18 col 01 value "   $$                                                                      $$   ".
-           05 line 19 col 01 value "   $$                                                                      $$   ".
-           05 line 20 col 01 value "   $$    [___________________________________________________________]     $$   ".
-           05 line 21 col 01 value "   $$                                                                      $$   ".
-           05 line 22 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-
-
-           05 sc-op-8-num-1        line 06  col 22 pic 9(02)
-           using ws-num-1          foreground-color 15.
-
-           05 sc-op-8-num-2        line 06  col 27 pic 9(02)
-           using ws-num-2          foreground-color 15.
-
-           05 sc-op-8-num-3        line 06  col 32 pic 9(02)
-           using ws-num-3          foreground-color 15.
-
-           05 sc-op-8-num-4        line 06  col 37 pic 9(02)
-           using ws-num-4          foreground-color 15.
-
-           05 sc-op-8-num-5        line 06  col 42 pic 9(02)
-           using ws-num-5          foreground-color 15.
-
-           05 sc-op-8-num-6        line 06  col 47 pic 9(02)
-           using ws-num-6          foreground-color 15.
-
-           05 sc-op-8-num-7        line 06  col 52 pic 9(02)
-           using ws-num-7          foreground-color 15.
-
-           05 sc-op-8-num-8        line 06  col 57 pic 9(02)
-           using ws-num-8          foreground-color 15.
-
-           05 sc-confima-s         line 17  col 44 pic x(01)
-           using ws-conf-sim       foreground-color 15.
-
-           05 sc-confirma-n        line 17  col 52 pic x(01)
-           using ws-conf-nao       foreground-color 15.
-
-           05 sc-msg-erro          line 20  col 15 pic x(50)
-           from  ws-msg-erro       foreground-color 15.
-
-
-       01  sc-tela-aposta-nove-num.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-           05 line 03 col 01 value "   $$                                                                      $$   ".
-           05 line 04 col 01 value "   $$                Escolha os Nove Numeros da Sua Aposta:                $$   ".
-           05 line 05 col 01 value "   $$                                                                      $$   ".
-           05 line 06 col 01 value "   $$             [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ]             $$   ".
-           05 line 07 col 01 value "   $$                                                                      $$   ".
-           05 line 08 col 01 value "   $$                         Numeros da Loteria:                          $$   ".
-           05 line 09 col 01 value "   $$               ________________________________________               $$   ".
-           05 line 10 col 01 value "   $$               [01][02][03][04][05][06][07][08][09][10]               $$   ".
-           05 line 11 col 01 value "   $$               [11][12][13][14][15][16][17][18][19][20]               $$   ".
-           05 line 12 col 01 value "   $$               [21][22][23][24][25][26][27][28][29][30]               $$   ".
-           05 line 13 col 01 value "   $$               [31][32][33][34][35][36][37][38][39][40]               $$   ".
-           05 line 14 col 01 value "   $$               [41][42][43][44][45][46][47][48][49][50]               $$   ".
-           05 line 15 col 01 value "   $$               [51][52][53][54][55][56][57][58][59][60]               $$   ".
-           05 line 16 col 01 value "   $$                                                                      $$   ".
-           05 line 17 col 01 value "   $$                   Deseja Confirmar? [ ]Sim  [ ]Nao                   $$   ".
-           05 line 18 col 01 value "   $$                                                                      $$   ".
-           05 line 19 col 01 value "   $$                                                                      $$   ".
-           05 line 20 col 01 value "   $$    [___________________________________________________________]     $$   ".
-           05 line 21 col 01 value "   $$                                                                      $$   ".
-           05 line 22 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-
-
-           05 sc-op-9-num-1        line 06  col 20 pic 9(02)
-           using ws-num-1          foreground-color 15.
-
-           05 sc-op-9-num-2        line 06  col 25 pic 9(02)
-           using ws-num-2          foreground-color 15.
-
-           05 sc-op-9-num-3        line 06  col 30 pic 9(02)
-           using ws-num-3          foreground-color 15.
-
-           05 sc-op-9-num-4        line 06  col 35 pic 9(02)
-           using ws-num-4          foreground-color 15.
-
-           05 sc-op-9-num-5        line 06  col 40 pic 9(02)
-           using ws-num-5          foreground-color 15.
-
-           05 sc-op-9-num-6        line 06  col 45 pic 9(02)
-           using ws-num-6          foreground-color 15.
-
-           05 sc-op-9-num-7        line 06  col 50 pic 9(02)
-           using ws-num-7          foreground-color 15.
-
-           05 sc-op-9-num-8        line 06  col 55 pic 9(02)
-           using ws-num-8          foreground-color 15.
-
-           05 sc-op-9-num-9        line 06  col 60 pic 9(02)
-           using ws-num-9          foreground-color 15.
-
-           05 sc-confima-s         line 17  col 44 pic x(01)
-           using ws-conf-sim       foreground-color 15.
-
-           05 sc-confirma-n        line 17  col 52 pic x(01)
-           using ws-conf-nao       foreground-color 15.
-
-           05 sc-msg-erro          line 20  col 15 pic x(50)
-           from  ws-msg-erro       foreground-color 15.
-
-
-       01  sc-tela-aposta-dez-num.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-           05 line 03 col 01 value "   $$                                                                      $$   ".
-           05 line 04 col 01 value "   $$                Escolha os Dez Numeros da Sua Aposta:                 $$   ".
-           05 line 05 col 01 value "   $$                                                                      $$   ".
-           05 line 06 col 01 value "   $$          [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ]           $$   ".
-           05 line 07 col 01 value "   $$                                                                      $$   ".
-           05 line 08 col 01 value "   $$                         Numeros da Loteria:                          $$   ".
-           05 line 09 col 01 value "   $$               ________________________________________               $$   ".
-           05 line 10 col 01 value "   $$               [01][02][03][04][05][06][07][08][09][10]               $$   ".
-           05 line 11 col 01 value "   $$               [11][12][13][14][15][16][17][18][19][20]               $$   ".
-           05 line 12 col 01 value "   $$               [21][22][23][24][25][26][27][28][29][30]               $$   ".
-           05 line 13 col 01 value "   $$               [31][32][33][34][35][36][37][38][39][40]               $$   ".
-           05 line 14 col 01 value "   $$               [41][42][43][44][45][46][47][48][49][50]               $$   ".
-           05 line 15 col 01 value "   $$               [51][52][53][54][55][56][57][58][59][60]               $$   ".
-           05 line 16 col 01 value "   $$                                                                      $$   ".
-           05 line 17 col 01 value "   $$                   Deseja Confirmar? [ ]Sim  [ ]Nao                   $$   ".
-           05 line 18 col 01 value "   $$                                                                      $$   ".
-           05 line 19 col 01 value "   $$                                                                      $$   ".
-           05 line 20 col 01 value "   $$    [___________________________________________________________]     $$   ".
-           05 line 21 col 01 value "   $$                                                                      $$   ".
-           05 line 22 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-
-
-           05 sc-op-10-num-1        line 06  col 17 pic 9(02)
-           using ws-num-1          foreground-color 15.
-
-           05 sc-op-10-num-2        line 06  col 22 pic 9(02)
-           using ws-num-2          foreground-color 15.
-
-           05 sc-op-10-num-3        line 06  col 27 pic 9(02)
-           using ws-num-3          foreground-color 15.
-
-           05 sc-op-10-num-4        line 06  col 32 pic 9(02)
-           using ws-num-4          foreground-color 15.
-
-           05 sc-op-10-num-5        line 06  col 37 pic 9(02)
-           using ws-num-5          foreground-color 15.
-
-           05 sc-op-10-num-6        line 06  col 42 pic 9(02)
-           using ws-num-6          foreground-color 15.
-
-           05 sc-op-10-num-7        line 06  col 47 pic 9(02)
-           using ws-num-7          foreground-color 15.
-
-           05 sc-op-10-num-8        line 06  col 52 pic 9(02)
-           using ws-num-8          foreground-color 15.
-
-           05 sc-op-10-num-9        line 06  col 57 pic 9(02)
-           using ws-num-9          foreground-color 15.
-
-           05 sc-op-10-num-10       line 06  col 62 pic 9(02)
-           using ws-num-10         foreground-color 15.
-
-           05 sc-confima-s         line 17  col 44 pic x(01)
-           using ws-conf-sim       foreground-color 15.
-
-           05 sc-confirma-n        line 17  col 52 pic x(01)
-           using ws-conf-nao       foreground-color 15.
-
-           05 sc-msg-erro          line 20  col 15 pic x(50)
-           from  ws-msg-erro       foreground-color 15.
-
-       01  sc-tela-resultado.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                    [ ]Sair     ".
-           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-           05 line 03 col 01 value "   $$                                                                      $$   ".
-           05 line 04 col 01 value "   $$                         Resultado do Sorteio                         $$   ".
-           05 line 05 col 01 value "   $$                                                                      $$   ".
-           05 line 06 col 01 value "   $$                                                                      $$   ".
-           05 line 07 col 01 value "   $$                          Numeros sorteados:                          $$   ".
-           05 line 08 col 01 value "   $$                                                                      $$   ".
-           05 line 09 col 01 value "   $$                    [  ] [  ] [  ] [  ] [  ] [  ]                     $$   ".
-           05 line 10 col 01 value "   $$                                                                      $$   ".
-           05 line 11 col 01 value "   $$                                                                      $$   ".
-           05 line 12 col 01 value "   $$              Voce Apostou    Numeros. O Valor Pago Foi               $$   ".
-           05 line 13 col 01 value "   $$              de R$       . A Quantidade de Sorteios                  $$   ".
-           05 line 14 col 01 value "   $$              Realizados Ate o Acerto Foi de           .              $$   ".
-           05 line 15 col 01 value "   $$                                                                      $$   ".
-           05 line 16 col 01 value "   $$              Tempo Gasto Ate o Acerto:                               $$   ".
-           05 line 17 col 01 value "   $$                                                                      $$   ".
-           05 line 18 col 01 value "   $$                                                                      $$   ".
-           05 line 19 col 01 value "   $$    [___________________________________________________________]     $$   ".
-           05 line 20 col 01 value "   $$                                                                      $$   ".
-           05 line 21 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
-
-           05 sc-sair              line 01  col 70 pic x(01)
-           using ws-fim-programa   foreground-color 12.
-
-           05 sc-num-sort-1         line 09  col 27 pic 9(02)
-           from  ws-sort-1         foreground-color 15.
-
-           05 sc-num-sort-2        line 09  col 32 pic 9(02)
-           from  ws-sort-2         foreground-color 15.
-
-           05 sc-num-sort-3         line 09  col 37 pic 9(02)
-           from  ws-sort-3         foreground-color 15.
-
-           05 sc-num-sort-4         line 09  col 42 pic 9(02)
-           from  ws-sort-4         foreground-color 15.
-
-           05 sc-num-sort-5         line 09  col 47 pic 9(02)
-           from  ws-sort-5         foreground-color 15.
-
-           05 sc-num-sort-6         line 09  col 52 pic 9(02)
-           from  ws-sort-6         foreground-color 15.
-
-           05 sc-qtd-aposta         line 12  col 33 pic 9(02)
-           from  ws-selecionado    foreground-color 15.
-
-           05 sc-valor-pago         line 13  col 26 pic zz9,99
-           from  ws-valor          foreground-color 15.
-
-           05 sc-contagem           line 14  col 51 pic 9(10)
-           from  ws-contagem       foreground-color 15.
-
-           05 sc-tempo-gasto        line 16  col 46 pic x(08)
-           from  ws-tempo-gasto    foreground-color 15.
-
-           05 sc-msg-erro          line 19  col 15 pic x(50)
-           from  ws-msg-erro       foreground-color 15.
-
-      *>Declaração do corpo do programa
-       Procedure Division.
-
-           perform inicializa.
-           perform procedimento.
-           perform finaliza.
-
-       inicializa section.
-
-
-           .
-       inicializa-exit.
-           exit.
-
-       *>======================================================================
-       *>  Procedimento Inicial
-       *>======================================================================
-
-       procedimento section.
-
-           perform until ws-sair
-
-               move spaces to ws-seis              *> Inicializando váriaveis de tela
-               move spaces to ws-sete
-               move spaces to ws-oito
-               move spaces to ws-nove
-               move spaces to ws-dez
-               move zero   to ws-selecionado
-               move zero   to ws-valor
-               move spaces to ws-conf-sim
-               move spaces to ws-conf-nao
-               move spaces to ws-msg-erro
-               move zero   to ws-contagem
-
-               display sc-tela-inicio              *> Entrada de quatidade de
-               accept  sc-tela-inicio              *> números para apostar
-
-               if ws-seis = "X"
-               or ws-seis = "x" then               *> Caso o usuario queira apostar 6 numeros
-                   perform until ws-conf-nao = "X"
-                              or ws-conf-nao = "x"
-                              or ws-contagem <> 0
-
-                       move spaces to ws-conf-sim
-                       move spaces to ws-conf-nao
-
-                       if ws-conf-nao = spaces then   *> Mover valor e quantidade de numeros da aposta
-                           move 06     to ws-selecionado
-                           move 004,50 to ws-valor
-
-                           display sc-tela-inicio     *> Apresentar valor e solicitar que o
-                           accept  sc-tela-inicio     *> usuario confirme
-
-                           if ws-conf-sim = "X"
-                                       or = "x" then
-                               perform aposta-seis-num   *> Desvio para a seção de aposta de 6 números
-                               move spaces to ws-msg-erro
-                           end-if
-                       end-if
-                   end-perform
-               end-if
-
-               if ws-sete = "X"
-               or ws-sete = "x" then               *> Caso o usuario queira apostar 7 numeros
-                   perform until ws-conf-nao = "X"
-                              or ws-conf-nao = "x"
-                              or ws-contagem <> 0
-
-                       move spaces to ws-conf-sim
-                       move spaces to ws-conf-nao
-
-                       if ws-conf-nao = spaces then   *> Mover valor e quantidade de numeros da aposta
-                           move 07     to ws-selecionado
-                           move 031,50 to ws-valor
-
-                           display sc-tela-inicio     *> Apresentar valor e solicitar que o
-                           accept  sc-tela-inicio     *> usuario confirme
-
-                           if ws-conf-sim = "X"
-                                       or = "x" then
-                               perform aposta-sete-num   *> Desvio para a seção de aposta de 7 números
-                               move spaces to ws-msg-erro
-                           end-if
-                       end-if
-                   end-perform
-               end-if
-
-               if ws-oito = "X"
-               or ws-oito = "x" then               *> Caso o usuario queira apostar 8 numeros
-                   perform until ws-conf-nao = "X"
-                              or ws-conf-nao = "x"
-                              or ws-contagem <> 0
-
-                       move spaces to ws-conf-sim
-                       move spaces to ws-conf-nao
-
-                       if ws-conf-nao = spaces then   *> Mover valor e quantidade de numeros da aposta
-                           move 08     to ws-selecionado
-                           move 126,00 to ws-valor
-
-                           display sc-tela-inicio     *> Apresentar valor e solicitar que o
-                           accept  sc-tela-inicio     *> usuario confirme
-
-                           if ws-conf-sim = "X"
-                                       or = "x" then
-                               perform aposta-oito-num   *> Desvio para a seção de aposta de 8 números
-                               move spaces to ws-msg-erro
-                           end-if
-                       end-if
-                   end-perform
-               end-if
-
-               if ws-nove = "X"
-               or ws-nove = "x" then               *> Caso o usuario queira apostar 9 numeros
-                   perform until ws-conf-nao = "X"
-                              or ws-conf-nao = "x"
-                              or ws-contagem <> 0
-
-                       move spaces to ws-conf-sim
-                       move spaces to ws-conf-nao
-
-                       if ws-conf-nao = spaces then   *> Mover valor e quantidade de numeros da aposta
-                           move 09     to ws-selecionado
-                           move 378,00 to ws-valor
-
-                           display sc-tela-inicio     *> Apresentar valor e solicitar que o
-                           accept  sc-tela-inicio     *> usuario confirme
-
-                           if ws-conf-sim = "X"
-                                       or = "x" then
-                               perform aposta-nove-num   *> Desvio para a seção de aposta de 9 números
-                               move spaces to ws-msg-erro
-                           end-if
-                       end-if
-                   end-perform
-               end-if
-
-               if ws-dez  = "X"
-               or ws-dez  = "x" then               *> Caso o usuario queira apostar 10 numeros
-                   perform until ws-conf-nao = "X"
-                              or ws-conf-nao = "x"
-                              or ws-contagem <> 0
-
-                       move spaces to ws-conf-sim
-                       move spaces to ws-conf-nao
-
-                       if ws-conf-nao = spaces then   *> Mover valor e quantidade de numeros da aposta
-                           move 10     to ws-selecionado
-                           move 945,00 to ws-valor
-
-                           display sc-tela-inicio     *> Apresentar valor e solicitar que o
-                           accept  sc-tela-inicio     *> usuario confirme
-
-                           if ws-conf-sim = "X"
-                                       or = "x" then
-                               perform aposta-dez-num    *> Desvio para a seção de aposta de 10 números
-                               move spaces to ws-msg-erro
-                           end-if
-                       end-if
-                   end-perform
-               end-if
-
-               if ws-contagem <> 0 then            *> Caso o sorteio já tenha ocorrido, mostrar os resultados
-                   display sc-tela-resultado
-                   accept  sc-tela-resultado
-                   set ws-continua to true
-               end-if
-
-               move spaces to ws-msg-erro
-
-           end-perform
-
-           .
-       procedimento-exit.
-           exit.
-
-       *>======================================================================
-       *>  Procedimento para aposta de 6 numeros
-       *>======================================================================
-
-       aposta-seis-num section.
-
-           set ws-nao-ok to true
-           move spaces to ws-conf-sim
-           move spaces to ws-conf-nao
-
-           perform until ws-tudo-ok                *> Faça ate que todos os numeros estejam corretos
-                      or ws-conf-nao = "X"         *> ou o usuario solicite nao confirmar
-                      or ws-conf-nao = "x"
-
-               display sc-tela-aposta-seis-num
-               accept  sc-tela-aposta-seis-num
-
-               move spaces to ws-msg-erro
-
-               if ws-num-1 = 00                    *> Testar numeros para valida-los
-               or ws-num-2 = 00
-               or ws-num-3 = 00
-               or ws-num-4 = 00
-               or ws-num-5 = 00
-               or ws-num-6 = 00
-               or ws-num-1 = ws-num-2
-               or ws-num-1 = ws-num-3
-               or ws-num-1 = ws-num-4
-               or ws-num-1 = ws-num-5
-               or ws-num-1 = ws-num-6
-               or ws-num-2 = ws-num-3
-               or ws-num-2 = ws-num-4
-               or ws-num-2 = ws-num-5
-               or ws-num-2 = ws-num-6
-               or ws-num-3 = ws-num-4
-               or ws-num-3 = ws-num-5
-               or ws-num-3 = ws-num-6
-               or ws-num-4 = ws-num-5
-               or ws-num-4 = ws-num-6
-               or ws-num-5 = ws-num-6
-               or ws-num-1 > 60
-               or ws-num-2 > 60
-               or ws-num-3 > 60
-               or ws-num-4 > 60
-               or ws-num-5 > 60
-               or ws-num-6 > 60       then
-
-                   move "Atencao, Numeros Invalidos ou Repetidos!" to ws-msg-erro
-                   set ws-nao-ok  to true
-               else
-                   set ws-tudo-ok to true
-               end-if
-
-               if ws-tudo-ok then                  *> Quando os numeros estiverem todos corretos
-
-                   call "programa2" using ws-sorteio,   *> Chamar o programa para fazer o sorteio
-                                          ws-aposta,
-                                          ws-dados-aposta
-               end-if
-
-           end-perform
-
-           .
-       aposta-seis-num-exit.
-           exit.
-
-       *>======================================================================
-       *>  Procedimento para aposta de 7 numeros
-       *>======================================================================
-
-       aposta-sete-num section.
-
-           set ws-nao-ok to true
-
-           perform until ws-tudo-ok                *> Faça ate que todos os numeros estejam corretos
-                      or ws-conf-nao = "X"         *> ou o usuario solicite nao confirmar
-                      or ws-conf-nao = "x"
-
-               move spaces to ws-conf-sim
-               move spaces to ws-conf-nao
-
-
-               display sc-tela-aposta-sete-num
-               accept  sc-tela-aposta-sete-num
-
-               move spaces to ws-msg-erro
-
-               if ws-num-1 = 00                    *> Testar numeros para valida-los
-               or ws-num-2 = 00
-               or ws-num-3 = 00
-               or ws-num-4 = 00
-               or ws-num-5 = 00
-               or ws-num-6 = 00
-               or ws-num-7 = 00
-               or ws-num-1 = ws-num-2
-               or ws-num-1 = ws-num-3
-               or ws-num-1 = ws-num-4
-               or ws-num-1 = ws-num-5
-               or ws-num-1 = ws-num-6
-               or ws-num-1 = ws-num-7
-               or ws-num-2 = ws-num-3
-               or ws-num-2 = ws-num-4
-               or ws-num-2 = ws-num-5
-               or ws-num-2 = ws-num-6
-               or ws-num-2 = ws-num-7
-               or ws-num-3 = ws-num-4
-               or ws-num-3 = ws-num-5
-               or ws-num-3 = ws-num-6
-               or ws-num-3 = ws-num-7
-               or ws-num-4 = ws-num-5
-               or ws-num-4 = ws-num-6
-               or ws-num-4 = ws-num-7
-               or ws-num-5 = ws-num-6
-               or ws-num-5 = ws-num-7
-               or ws-num-6 = ws-num-7
-               or ws-num-1 > 60
-               or ws-num-2 > 60
-               or ws-num-3 > 60
-               or ws-num-4 > 60
-               or ws-num-5 > 60
-               or ws-num-6 > 60
-               or ws-num-7 > 60       then
-
-                   move "Atencao, Numeros Invalidos ou Repetidos!" to ws-msg-erro
-                   set ws-nao-ok  to true
-               else
-                   set ws-tudo-ok to true
-               end-if
-
-               if ws-tudo-ok then                  *> Quando os numeros estiverem todos corretos
-
-                   call "programa2" using ws-sorteio,   *> Chamar o programa para fazer o sorteio
-                                          ws-aposta,
-                                          ws-dados-aposta
-               end-if
-
-           end-perform
-
-           .
-       aposta-sete-num-exit.
-           exit.
-
-       *>======================================================================
-       *>  Procedimento para aposta de 8 numeros
-       *>======================================================================
-
-       aposta-oito-num section.
-
-           set ws-nao-ok to true
-
-           perform until ws-tudo-ok                *> Faça ate que todos os numeros estejam corretos
-                      or ws-conf-nao = "X"         *> ou o usuario solicite nao confirmar
-                      or ws-conf-nao = "x"
-
-               move spaces to ws-conf-sim
-               move spaces to ws-conf-nao
-
-               display sc-tela-aposta-oito-num
-               accept  sc-tela-aposta-oito-num
-
-               move spaces to ws-msg-erro
-
-               if ws-num-1 = 00                    *> Testar numeros para valida-los
-               or ws-num-2 = 00
-               or ws-num-3 = 00
-               or ws-num-4 = 00
-               or ws-num-5 = 00
-               or ws-num-6 = 00
-               or ws-num-7 = 00
-               or ws-num-8 = 00
-               or ws-num-1 = ws-num-2
-               or ws-num-1 = ws-num-3
-               or ws-num-1 = ws-num-4
-               or ws-num-1 = ws-num-5
-               or ws-num-1 = ws-num-6
-               or ws-num-1 = ws-num-7
-               or ws-num-1 = ws-num-8
-               or ws-num-2 = ws-num-3
-               or ws-num-2 = ws-num-4
-               or ws-num-2 = ws-num-5
-               or ws-num-2 = ws-num-6
-               or ws-num-2 = ws-num-7
-               or ws-num-2 = ws-num-8
-               or ws-num-3 = ws-num-4
-               or ws-num-3 = ws-num-5
-               or ws-num-3 = ws-num-6
-               or ws-num-3 = ws-num-7
-               or ws-num-3 = ws-num-8
-               or ws-num-4 = ws-num-5
-               or ws-num-4 = ws-num-6
-               or ws-num-4 = ws-num-8
-               or ws-num-4 = ws-num-7
-               or ws-num-5 = ws-num-6
-               or ws-num-5 = ws-num-7
-               or ws-num-5 = ws-num-8
-               or ws-num-6 = ws-num-7
-               or ws-num-6 = ws-num-8
-               or ws-num-7 = ws-num-8
-               or ws-num-1 > 60
-               or ws-num-2 > 60
-               or ws-num-3 > 60
-               or ws-num-4 > 60
-               or ws-num-5 > 60
-               or ws-num-6 > 60
-               or ws-num-7 > 60
-               or ws-num-8 > 60        then
-
-                   move "Atencao, Numeros Invalidos ou Repetidos!" to ws-msg-erro
-                   set ws-nao-ok  to true
-               else
-                   set ws-tudo-ok to true
-               end-if
-
-               if ws-tudo-ok then                  *> Quando os numeros estiverem todos corretos
-
-                   call "programa2" using ws-sorteio,   *> Chamar o programa para fazer o sorteio
-                                          ws-aposta,
-                                          ws-dados-aposta
-               end-if
-
-           end-perform
-
-           .
-       aposta-oito-num-exit.
-           exit.
-
-       *>======================================================================
-       *>  Procedimento para aposta de 9 numeros
-       *>======================================================================
-
-       aposta-nove-num section.
-
-           set ws-nao-ok to true
-
-           perform until ws-tudo-ok                *> Faça ate que todos os numeros estejam corretos
-                      or ws-conf-nao = "X"         *> ou o usuario solicite nao confirmar
-                      or ws-conf-nao = "x"
-
-               move spaces to ws-conf-sim
-               move spaces to ws-conf-nao
-
-               display sc-tela-aposta-nove-num
-               accept  sc-tela-aposta-nove-num
-
-               move spaces to ws-msg-erro
-
-               if ws-num-1 = 00                    *> Testar numeros para valida-los
-               or ws-num-2 = 00
-               or ws-num-3 = 00
-               or ws-num-4 = 00
-               or ws-num-5 = 00
-               or ws-num-6 = 00
-               or ws-num-7 = 00
-               or ws-num-8 = 00
-               or ws-num-9 = 00
-               or ws-num-1 = ws-num-2
-               or ws-num-1 = ws-num-3
-               or ws-num-1 = ws-num-4
-               or ws-num-1 = ws-num-5
-               or ws-num-1 = ws-num-6
-               or ws-num-1 = ws-num-7
-               or ws-num-1 = ws-num-8
-               or ws-num-1 = ws-num-9
-               or ws-num-2 = ws-num-3
-               or ws-num-2 = ws-num-4
-               or ws-num-2 = ws-num-5
-               or ws-num-2 = ws-num-6
-               or ws-num-2 = ws-num-7
-               or ws-num-2 = ws-num-8
-               or ws-num-2 = ws-num-9
-               or ws-num-3 = ws-num-4
-               or ws-num-3 = ws-num-5
-               or ws-num-3 = ws-num-6
-               or ws-num-3 = ws-num-7
-               or ws-num-3 = ws-num-8
-               or ws-num-3 = ws-num-9
-               or ws-num-4 = ws-num-5
-               or ws-num-4 = ws-num-6
-               or ws-num-4 = ws-num-7
-               or ws-num-4 = ws-num-8
-               or ws-num-4 = ws-num-9
-               or ws-num-5 = ws-num-6
-               or ws-num-5 = ws-num-7
-               or ws-num-5 = ws-num-8
-               or ws-num-5 = ws-num-9
-               or ws-num-6 = ws-num-7
-               or ws-num-6 = ws-num-8
-               or ws-num-6 = ws-num-9
-               or ws-num-7 = ws-num-8
-               or ws-num-7 = ws-num-9
-               or ws-num-8 = ws-num-9
-               or ws-num-1 > 60
-               or ws-num-2 > 60
-               or ws-num-3 > 60
-               or ws-num-4 > 60
-               or ws-num-5 > 60
-               or ws-num-6 > 60
-               or ws-num-7 > 60
-               or ws-num-8 > 60
-               or ws-num-9 > 60        then
-
-                   move "Atencao, Numeros Invalidos ou Repetidos!" to ws-msg-erro
-                   set ws-nao-ok  to true
-               else
-                   set ws-tudo-ok to true
-               end-if
-
-               if ws-tudo-ok then                  *> Quando os numeros estiverem todos corretos
-
-                   call "programa2" using ws-sorteio,   *> Chamar o programa para fazer o sorteio
-                                          ws-aposta,
-                                          ws-dados-aposta
-               end-if
-
-           end-perform
-
-           .
-       aposta-nove-num-exit.
-           exit.
-
-       *>======================================================================
-       *>  Procedimento para aposta de 10 numeros
-       *>======================================================================
-
-       aposta-dez-num section.
-
-           set ws-nao-ok to true
-
-           perform until ws-tudo-ok                *> Faça ate que todos os numeros estejam corretos
-                      or ws-conf-nao = "X"         *> ou o usuario solicite nao confirmar
-                      or ws-conf-nao = "x"
-
-               move spaces to ws-conf-sim
-               move spaces to ws-conf-nao
-
-               display sc-tela-aposta-dez-num
-               accept  sc-tela-aposta-dez-num
-
-               move spaces to ws-msg-erro
-
-               if ws-num-1 = 00                    *> Testar numeros para valida-los
-               or ws-num-2 = 00
-               or ws-num-3 = 00
-               or ws-num-4 = 00
-               or ws-num-5 = 00
-               or ws-num-6 = 00
-               or ws-num-7 = 00
-               or ws-num-8 = 00
-               or ws-num-9 = 00
-               or ws-num-10 = 00
-               or ws-num-1 = ws-num-2
-               or ws-num-1 = ws-num-3
-               or ws-num-1 = ws-num-4
-               or ws-num-1 = ws-num-5
-               or ws-num-1 = ws-num-6
-               or ws-num-1 = ws-num-7
-               or ws-num-1 = ws-num-8
-               or ws-num-1 = ws-num-9
-               or ws-num-1 = ws-num-10
-               or ws-num-2 = ws-num-3
-               or ws-num-2 = ws-num-4
-               or ws-num-2 = ws-num-5
-               or ws-num-2 = ws-num-6
-               or ws-num-2 = ws-num-7
-               or ws-num-2 = ws-num-8
-               or ws-num-2 = ws-num-9
-               or ws-num-2 = ws-num-10
-               or ws-num-3 = ws-num-4
-               or ws-num-3 = ws-num-5
-               or ws-num-3 = ws-num-6
-               or ws-num-3 = ws-num-7
-               or ws-num-3 = ws-num-8
-               or ws-num-3 = ws-num-9
-               or ws-num-3 = ws-num-10
-               or ws-num-4 = ws-num-5
-               or ws-num-4 = ws-num-6
-               or ws-num-4 = ws-num-7
-               or ws-num-4 = ws-num-8
-               or ws-num-4 = ws-num-9
-               or ws-num-4 = ws-num-10
-               or ws-num-5 = ws-num-6
-               or ws-num-5 = ws-num-7
-               or ws-num-5 = ws-num-8
-               or ws-num-5 = ws-num-9
-               or ws-num-5 = ws-num-10
-               or ws-num-6 = ws-num-7
-               or ws-num-6 = ws-num-8
-               or ws-num-6 = ws-num-9
-               or ws-num-6 = ws-num-10
-               or ws-num-7 = ws-num-8
-               or ws-num-7 = ws-num-9
-               or ws-num-7 = ws-num-10
-               or ws-num-8 = ws-num-9
-               or ws-num-8 = ws-num-10
-               or ws-num-9 = ws-num-10
-               or ws-num-1 > 60
-               or ws-num-2 > 60
-               or ws-num-3 > 60
-               or ws-num-4 > 60
-               or ws-num-5 > 60
-               or ws-num-6 > 60
-               or ws-num-7 > 60
-               or ws-num-8 > 60
-               or ws-num-9 > 60
-               or ws-num-10 > 60 then
-
-                   move "Atencao, Numeros Invalidos ou Repetidos!" to ws-msg-erro
-                   set ws-nao-ok  to true
-               else
-                   set ws-tudo-ok to true
-               end-if
-
-               if ws-tudo-ok then                  *> Quando os numeros estiverem todos corretos
-
-                   call "programa2" using ws-sorteio,   *> Chamar o programa para fazer o sorteio
-                                          ws-aposta,
-                                          ws-dados-aposta
-               end-if
-
-           end-perform
-
-           .
-       aposta-dez-num-exit.
-           exit.
-
-       finaliza section.
-
-           Stop Run.
-
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "Programa1". *> Projeto loteria
+       Author. "Jéssica C.Del'agnolo".
+       Installation. "PC".
+       Date-written. 22/07/2020.
+       Date-compiled. 22/07/2020.
+
+
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+
+           select lote-arq assign to "LOTEAPOSTAS"
+                  organization is sequential
+                  access mode is sequential
+                  file status is ws-lote-status.
+
+           select prc-arq assign to "PRECOS"
+                  organization is sequential
+                  access mode is sequential
+                  file status is ws-prc-status.
+
+           select res-arq assign to "RESULTADOSREAIS"
+                  organization is sequential
+                  access mode is sequential
+                  file status is ws-res-status.
+
+           select comp-arq assign to "COMPROVANTE"
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-comp-status.
+
+       I-O-Control.
+
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+      *>    Arquivo de parametros para execução em lote (desk/batch), lido
+      *>    no lugar da Screen Section quando presente no diretorio de
+      *>    execução. Cada registro equivale a uma aposta completa.
+       fd  lote-arq
+           label records are standard.
+
+       01  lote-registro.
+           05  lote-qtd                             pic 9(02).
+           05  lote-numeros.
+               10  lote-numero occurs 10 times       pic 9(02).
+           05  lote-apostador-id                    pic x(15).
+
+      *>    Tabela de preços vigentes, mantida pelo setor comercial fora
+      *>    do programa - cada registro traz a quantidade de números e o
+      *>    valor cobrado por essa aposta.
+       fd  prc-arq
+           label records are standard.
+
+       01  prc-registro.
+           05  prc-qtd                              pic 9(02).
+           05  prc-valor                            pic 9(03)v9(02).
+
+      *>    Historico de sorteios reais, importado de fora do sistema, para
+      *>    conferir uma aposta contra resultados de fato publicados (ao
+      *>    inves de apenas contra o sorteio sintetico do Programa2).
+       fd  res-arq
+           label records are standard.
+
+       01  res-registro.
+           05  res-data.
+               10  res-data-ano                      pic 9(04).
+               10  res-data-mes                      pic 9(02).
+               10  res-data-dia                      pic 9(02).
+           05  res-numeros.
+               10  res-numero occurs 6 times          pic 9(02).
+
+      *>    Comprovante impresso/exportado da aposta, gerado no mesmo ponto
+      *>    em que o resultado e apresentado na tela - fica registrado para
+      *>    fins de auditoria/comprovação com o apostador.
+       fd  comp-arq
+           label records are standard.
+
+       01  comp-registro                             pic x(80).
+
+      *>----Variaveis de trabalho
+       Working-storage Section.
+      *>------------------------------
+
+
+       01  ws-fim-programa                         pic x(01).
+           88  ws-sair                             value "x" "X".
+           88  ws-continua                         value spaces.
+
+       77  ws-lote-status                           pic x(02) value "00".
+
+       01  ws-modo-execucao                         pic x(01) value "I".
+           88  ws-em-lote                           value "L".
+           88  ws-em-interativo                     value "I".
+
+       01  ws-lote-chave                            pic x(01) value spaces.
+           88  ws-lote-fim                          value "F".
+
+       77  ws-prc-status                            pic x(02) value "00".
+
+       01  ws-prc-chave                             pic x(01) value spaces.
+           88  ws-prc-fim                           value "F".
+
+       77  ws-res-status                            pic x(02) value "00".
+
+       01  ws-res-chave                             pic x(01) value spaces.
+           88  ws-res-fim                           value "F".
+
+       77  ws-res-acerto                            pic 9(02) comp.
+       77  ws-res-melhor                            pic 9(02) comp value zero.
+       77  ws-res-total                             pic 9(06) comp value zero.
+
+      *>    Data do sorteio real que mais se aproximou da aposta conferida.
+       01  ws-res-melhor-data.
+           05  ws-res-melhor-ano                    pic 9(04).
+           05  ws-res-melhor-mes                    pic 9(02).
+           05  ws-res-melhor-dia                    pic 9(02).
+
+      *>    Resumo da conferência contra resultados reais, exibido na tela
+      *>    de resultado (interativo) ou no console (lote).
+       77  ws-res-msg                               pic x(68) value spaces.
+       77  ws-res-total-ed                          pic 9(06).
+       77  ws-res-melhor-ed                         pic 9(02).
+
+       77  ws-comp-status                           pic x(02) value "00".
+
+       01  ws-comp-data.
+           05  ws-comp-ano                          pic 9(04).
+           05  ws-comp-mes                          pic 9(02).
+           05  ws-comp-dia                          pic 9(02).
+
+       01  ws-comp-hora.
+           05  ws-comp-hora-hh                      pic 9(02).
+           05  ws-comp-hora-mm                      pic 9(02).
+           05  ws-comp-hora-ss                      pic 9(02).
+
+       01  ws-comp-numeros-txt                      pic x(40).
+
+       77  ws-comp-ptr                               pic 9(03) comp.
+
+       77  ws-idx-1                                 pic 9(02) comp.
+       77  ws-idx-2                                 pic 9(02) comp.
+
+      *>    Tabela tabelada (oficial, conforme consta no código) dos
+      *>    preços por quantidade de números - usada apenas como
+      *>    referência para a conciliação contra o arquivo de preços.
+       01  ws-tab-ref-lit.
+           05  filler                               pic 9(02) value 06.
+           05  filler                               pic 9(03)v9(02) value 004,50.
+           05  filler                               pic 9(02) value 07.
+           05  filler                               pic 9(03)v9(02) value 031,50.
+           05  filler                               pic 9(02) value 08.
+           05  filler                               pic 9(03)v9(02) value 126,00.
+           05  filler                               pic 9(02) value 09.
+           05  filler                               pic 9(03)v9(02) value 378,00.
+           05  filler                               pic 9(02) value 10.
+           05  filler                               pic 9(03)v9(02) value 945,00.
+
+       01  ws-tab-ref redefines ws-tab-ref-lit.
+           05  ws-tab-ref-item occurs 5 times.
+               10  ws-tab-ref-qtd                    pic 9(02).
+               10  ws-tab-ref-valor                  pic 9(03)v9(02).
+
+      *>    Tabela de preços vigentes em memória, carregada a partir do
+      *>    arquivo PRECOS no início da execução (vide concilia-precos).
+       01  ws-tab-atual.
+           05  ws-tab-atual-item occurs 5 times.
+               10  ws-tab-atual-qtd                  pic 9(02).
+               10  ws-tab-atual-valor                pic 9(03)v9(02).
+
+       01  ws-sorteio.
+           05  ws-sort-1                           pic 9(02) value zero.
+           05  filler                              pic x(03) value "   ".
+           05  ws-sort-2                           pic 9(02) value zero.
+           05  filler                              pic x(03) value "   ".
+           05  ws-sort-3                           pic 9(02) value zero.
+           05  filler                              pic x(03) value "   ".
+           05  ws-sort-4                           pic 9(02) value zero.
+           05  filler                              pic x(03) value "   ".
+           05  ws-sort-5                           pic 9(02) value zero.
+           05  filler                              pic x(03) value "   ".
+           05  ws-sort-6                           pic 9(02) value zero.
+
+       01  ws-aposta.
+           05  ws-num-1                            pic 9(02) value zero.
+           05  ws-num-2                            pic 9(02) value zero.
+           05  ws-num-3                            pic 9(02) value zero.
+           05  ws-num-4                            pic 9(02) value zero.
+           05  ws-num-5                            pic 9(02) value zero.
+           05  ws-num-6                            pic 9(02) value zero.
+           05  ws-num-7                            pic 9(02) value zero.
+           05  ws-num-8                            pic 9(02) value zero.
+           05  ws-num-9                            pic 9(02) value zero.
+           05  ws-num-10                           pic 9(02) value zero.
+
+      *>    Redefinição em tabela dos números apostados, usada pelas
+      *>    rotinas genéricas de validação/cópia (lote e, no futuro,
+      *>    qualquer quantidade de números apostados).
+       01  ws-aposta-tab redefines ws-aposta.
+           05  ws-num-tab occurs 10 times           pic 9(02).
+
+       01  ws-dados-aposta.
+           05  ws-qtd-num.
+               10  ws-seis                         pic x(01) value spaces.
+               10  ws-sete                         pic x(01) value spaces.
+               10  ws-oito                         pic x(01) value spaces.
+               10  ws-nove                         pic x(01) value spaces.
+               10  ws-dez                          pic x(01) value spaces.
+           05  ws-valor                            pic zz9,99 value zero.
+           05  ws-selecionado                      pic 9(02) value zero.
+           05  ws-confirma.
+               10  ws-conf-sim                     pic x(01) value spaces.
+               10  ws-conf-nao                     pic x(01) value spaces.
+           05  ws-confere                          pic x(01).
+               88  ws-tudo-ok                      value "s".
+               88  ws-nao-ok                       value "n".
+           05  ws-qtd-suportada                    pic x(01).
+               88  ws-qtd-e-suportada               value "s".
+               88  ws-qtd-nao-suportada             value "n".
+           05  ws-msg-erro                         pic x(50).
+           05  ws-tempo.
+               10  ws-hora                         pic 9(02).
+               10  ws-min                          pic 9(02).
+               10  ws-seg                          pic 9(02).
+           05  ws-tempo-gasto.
+               10  ws-hora-g                       pic 9(02).
+               10  filler                          pic x(01) value":".
+               10  ws-min-g                        pic 9(02).
+               10  filler                          pic x(01) value":".
+               10  ws-seg-g                        pic 9(02).
+           05  ws-contagem                         pic 9(10).
+           05  ws-limite-excedido                   pic x(01) value "N".
+               88  ws-limite-atingido                value "S".
+               88  ws-limite-nao-atingido            value "N".
+           05  ws-apostador-id                      pic x(15) value spaces.
+
+      *>----Variaveis para comunicação entre programas
+       Linkage Section.
+
+      *>----Declaração de tela
+       Screen Section.
+
+       01  sc-tela-inicio.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 04 col 01 value "                               Sorteio da Loteria                   [ ]Sair     ".
+           05 line 05 col 01 value "     _____________________________________________________________________      ".
+           05 line 06 col 01 value "    |                                                                     |     ".
+           05 line 07 col 01 value "    |              Ola, Quanto Numeros Voce Deseja Apostar?               |     ".
+           05 line 08 col 01 value "    |                                                                     |     ".
+           05 line 09 col 01 value "    |                [ ]06  [ ]07  [ ]08  [ ]09  [ ]10                    |     ".
+           05 line 10 col 01 value "    |                                                                     |     ".
+           05 line 11 col 01 value "    |   Selecionado    :    Numeros                                       |     ".
+           05 line 12 col 01 value "    |   Valor da Aposta: R$                                               |     ".
+           05 line 13 col 01 value "    |   Identificacao  :                                                  |     ".
+           05 line 14 col 01 value "    |                                                                     |     ".
+           05 line 15 col 01 value "    |   Deseja Confirmar? [ ]Sim  [ ]Nao                                  |     ".
+           05 line 16 col 01 value "    |                                                                     |     ".
+           05 line 17 col 01 value "    |                                                                     |     ".
+           05 line 18 col 01 value "    |                                                                     |     ".
+           05 line 19 col 01 value "    |    [___________________________________________________________]    |     ".
+           05 line 20 col 01 value "    |                                                                     |     ".
+           05 line 21 col 01 value "    |_____________________________________________________________________|     ".
+
+
+
+           05 sc-sair              line 04  col 70 pic x(01)
+           using ws-fim-programa   foreground-color 12.
+
+           05 sc-seis-num          line 09  col 23 pic x(01)
+           using ws-seis           foreground-color 15.
+
+           05 sc-sete-num          line 09  col 30 pic x(01)
+           using ws-sete           foreground-color 15.
+
+           05 sc-oito-num          line 09  col 37 pic x(01)
+           using ws-oito           foreground-color 15.
+
+           05 sc-nove-num          line 09  col 44 pic x(01)
+           using ws-nove           foreground-color 15.
+
+           05 sc-dez-num           line 09  col 51 pic x(01)
+           using ws-dez            foreground-color 15.
+
+           05 sc-qtd-sele          line 11  col 26 pic 9(02)
+           from  ws-selecionado    foreground-color 15.
+
+           05 sc-valor             line 12  col 29 pic zz9,99
+           from  ws-valor          foreground-color 15.
+
+           05 sc-apostador-id      line 13  col 27 pic x(15)
+           using ws-apostador-id   foreground-color 15.
+
+           05 sc-confima-s         line 15  col 28 pic x(01)
+           using ws-conf-sim       foreground-color 15.
+
+           05 sc-confirma-n        line 15  col 36 pic x(01)
+           using ws-conf-nao       foreground-color 15.
+
+           05 sc-msg-erro          line 19  col 15 pic x(50)
+           from  ws-msg-erro       foreground-color 15.
+
+
+       01  sc-tela-aposta-seis-num.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+           05 line 03 col 01 value "   $$                                                                      $$   ".
+           05 line 04 col 01 value "   $$                Escolha os Seis Numeros da Sua Aposta:                $$   ".
+           05 line 05 col 01 value "   $$                                                                      $$   ".
+           05 line 06 col 01 value "   $$                    [  ] [  ] [  ] [  ] [  ] [  ]                     $$   ".
+           05 line 07 col 01 value "   $$                                                                      $$   ".
+           05 line 08 col 01 value "   $$                         Numeros da Loteria:                          $$   ".
+           05 line 09 col 01 value "   $$               ________________________________________               $$   ".
+           05 line 10 col 01 value "   $$               [01][02][03][04][05][06][07][08][09][10]               $$   ".
+           05 line 11 col 01 value "   $$               [11][12][13][14][15][16][17][18][19][20]               $$   ".
+           05 line 12 col 01 value "   $$               [21][22][23][24][25][26][27][28][29][30]               $$   ".
+           05 line 13 col 01 value "   $$               [31][32][33][34][35][36][37][38][39][40]               $$   ".
+           05 line 14 col 01 value "   $$               [41][42][43][44][45][46][47][48][49][50]               $$   ".
+           05 line 15 col 01 value "   $$               [51][52][53][54][55][56][57][58][59][60]               $$   ".
+           05 line 16 col 01 value "   $$                                                                      $$   ".
+           05 line 17 col 01 value "   $$                   Deseja Confirmar? [ ]Sim  [ ]Nao                   $$   ".
+           05 line 18 col 01 value "   $$                                                                      $$   ".
+           05 line 19 col 01 value "   $$                                                                      $$   ".
+           05 line 20 col 01 value "   $$    [___________________________________________________________]     $$   ".
+           05 line 21 col 01 value "   $$                                                                      $$   ".
+           05 line 22 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+
+
+           05 sc-op-6-num-1        line 06  col 27 pic 9(02)
+           using ws-num-1          foreground-color 15.
+
+           05 sc-op-6-num-2        line 06  col 32 pic 9(02)
+           using ws-num-2          foreground-color 15.
+
+           05 sc-op-6-num-3        line 06  col 37 pic 9(02)
+           using ws-num-3          foreground-color 15.
+
+           05 sc-op-6-num-4        line 06  col 42 pic 9(02)
+           using ws-num-4          foreground-color 15.
+
+           05 sc-op-6-num-5        line 06  col 47 pic 9(02)
+           using ws-num-5          foreground-color 15.
+
+           05 sc-op-6-num-6        line 06  col 52 pic 9(02)
+           using ws-num-6          foreground-color 15.
+
+           05 sc-confima-s         line 17  col 44 pic x(01)
+           using ws-conf-sim       foreground-color 15.
+
+           05 sc-confirma-n        line 17  col 52 pic x(01)
+           using ws-conf-nao       foreground-color 15.
+
+           05 sc-msg-erro          line 20  col 15 pic x(50)
+           from  ws-msg-erro       foreground-color 15.
+
+
+       01  sc-tela-aposta-sete-num.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+           05 line 03 col 01 value "   $$                                                                      $$   ".
+           05 line 04 col 01 value "   $$                Escolha os Sete Numeros da Sua Aposta:                $$   ".
+           05 line 05 col 01 value "   $$                                                                      $$   ".
+           05 line 06 col 01 value "   $$                  [  ] [  ] [  ] [  ] [  ] [  ] [  ]                  $$   ".
+           05 line 07 col 01 value "   $$                                                                      $$   ".
+           05 line 08 col 01 value "   $$                         Numeros da Loteria:                          $$   ".
+           05 line 09 col 01 value "   $$               ________________________________________               $$   ".
+           05 line 10 col 01 value "   $$               [01][02][03][04][05][06][07][08][09][10]               $$   ".
+           05 line 11 col 01 value "   $$               [11][12][13][14][15][16][17][18][19][20]               $$   ".
+           05 line 12 col 01 value "   $$               [21][22][23][24][25][26][27][28][29][30]               $$   ".
+           05 line 13 col 01 value "   $$               [31][32][33][34][35][36][37][38][39][40]               $$   ".
+           05 line 14 col 01 value "   $$               [41][42][43][44][45][46][47][48][49][50]               $$   ".
+           05 line 15 col 01 value "   $$               [51][52][53][54][55][56][57][58][59][60]               $$   ".
+           05 line 16 col 01 value "   $$                                                                      $$   ".
+           05 line 17 col 01 value "   $$                   Deseja Confirmar? [ ]Sim  [ ]Nao                   $$   ".
+           05 line 18 col 01 value "   $$                                                                      $$   ".
+           05 line 19 col 01 value "   $$                                                                      $$   ".
+           05 line 20 col 01 value "   $$    [___________________________________________________________]     $$   ".
+           05 line 21 col 01 value "   $$                                                                      $$   ".
+           05 line 22 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+
+
+           05 sc-op-7-num-1        line 06  col 25 pic 9(02)
+           using ws-num-1          foreground-color 15.
+
+           05 sc-op-7-num-2        line 06  col 30 pic 9(02)
+           using ws-num-2          foreground-color 15.
+
+           05 sc-op-7-num-3        line 06  col 35 pic 9(02)
+           using ws-num-3          foreground-color 15.
+
+           05 sc-op-7-num-4        line 06  col 40 pic 9(02)
+           using ws-num-4          foreground-color 15.
+
+           05 sc-op-7-num-5        line 06  col 45 pic 9(02)
+           using ws-num-5          foreground-color 15.
+
+           05 sc-op-7-num-6        line 06  col 50 pic 9(02)
+           using ws-num-6          foreground-color 15.
+
+           05 sc-op-7-num-7        line 06  col 55 pic 9(02)
+           using ws-num-7          foreground-color 15.
+
+           05 sc-confima-s         line 17  col 44 pic x(01)
+           using ws-conf-sim       foreground-color 15.
+
+           05 sc-confirma-n        line 17  col 52 pic x(01)
+           using ws-conf-nao       foreground-color 15.
+
+           05 sc-msg-erro          line 20  col 15 pic x(50)
+           from  ws-msg-erro       foreground-color 15.
+
+
+       01  sc-tela-aposta-oito-num.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+           05 line 03 col 01 value "   $$                                                                      $$   ".
+           05 line 04 col 01 value "   $$                Escolha os Oito Numeros da Sua Aposta:                $$   ".
+           05 line 05 col 01 value "   $$                                                                      $$   ".
+           05 line 06 col 01 value "   $$               [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ]                $$   ".
+           05 line 07 col 01 value "   $$                                                                      $$   ".
+           05 line 08 col 01 value "   $$                         Numeros da Loteria:                          $$   ".
+           05 line 09 col 01 value "   $$               ________________________________________               $$   ".
+           05 line 10 col 01 value "   $$               [01][02][03][04][05][06][07][08][09][10]               $$   ".
+           05 line 11 col 01 value "   $$               [11][12][13][14][15][16][17][18][19][20]               $$   ".
+           05 line 12 col 01 value "   $$               [21][22][23][24][25][26][27][28][29][30]               $$   ".
+           05 line 13 col 01 value "   $$               [31][32][33][34][35][36][37][38][39][40]               $$   ".
+           05 line 14 col 01 value "   $$               [41][42][43][44][45][46][47][48][49][50]               $$   ".
+           05 line 15 col 01 value "   $$               [51][52][53][54][55][56][57][58][59][60]               $$   ".
+           05 line 16 col 01 value "   $$                                                                      $$   ".
+           05 line 17 col 01 value "   $$                   Deseja Confirmar? [ ]Sim  [ ]Nao                   $$   ".
+           05 line 18 col 01 value "   $$                                                                      $$   ".
+           05 line 19 col 01 value "   $$                                                                      $$   ".
+           05 line 20 col 01 value "   $$    [___________________________________________________________]     $$   ".
+           05 line 21 col 01 value "   $$                                                                      $$   ".
+           05 line 22 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+
+
+           05 sc-op-8-num-1        line 06  col 22 pic 9(02)
+           using ws-num-1          foreground-color 15.
+
+           05 sc-op-8-num-2        line 06  col 27 pic 9(02)
+           using ws-num-2          foreground-color 15.
+
+           05 sc-op-8-num-3        line 06  col 32 pic 9(02)
+           using ws-num-3          foreground-color 15.
+
+           05 sc-op-8-num-4        line 06  col 37 pic 9(02)
+           using ws-num-4          foreground-color 15.
+
+           05 sc-op-8-num-5        line 06  col 42 pic 9(02)
+           using ws-num-5          foreground-color 15.
+
+           05 sc-op-8-num-6        line 06  col 47 pic 9(02)
+           using ws-num-6          foreground-color 15.
+
+           05 sc-op-8-num-7        line 06  col 52 pic 9(02)
+           using ws-num-7          foreground-color 15.
+
+           05 sc-op-8-num-8        line 06  col 57 pic 9(02)
+           using ws-num-8          foreground-color 15.
+
+           05 sc-confima-s         line 17  col 44 pic x(01)
+           using ws-conf-sim       foreground-color 15.
+
+           05 sc-confirma-n        line 17  col 52 pic x(01)
+           using ws-conf-nao       foreground-color 15.
+
+           05 sc-msg-erro          line 20  col 15 pic x(50)
+           from  ws-msg-erro       foreground-color 15.
+
+
+       01  sc-tela-aposta-nove-num.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+           05 line 03 col 01 value "   $$                                                                      $$   ".
+           05 line 04 col 01 value "   $$                Escolha os Nove Numeros da Sua Aposta:                $$   ".
+           05 line 05 col 01 value "   $$                                                                      $$   ".
+           05 line 06 col 01 value "   $$             [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ]             $$   ".
+           05 line 07 col 01 value "   $$                                                                      $$   ".
+           05 line 08 col 01 value "   $$                         Numeros da Loteria:                          $$   ".
+           05 line 09 col 01 value "   $$               ________________________________________               $$   ".
+           05 line 10 col 01 value "   $$               [01][02][03][04][05][06][07][08][09][10]               $$   ".
+           05 line 11 col 01 value "   $$               [11][12][13][14][15][16][17][18][19][20]               $$   ".
+           05 line 12 col 01 value "   $$               [21][22][23][24][25][26][27][28][29][30]               $$   ".
+           05 line 13 col 01 value "   $$               [31][32][33][34][35][36][37][38][39][40]               $$   ".
+           05 line 14 col 01 value "   $$               [41][42][43][44][45][46][47][48][49][50]               $$   ".
+           05 line 15 col 01 value "   $$               [51][52][53][54][55][56][57][58][59][60]               $$   ".
+           05 line 16 col 01 value "   $$                                                                      $$   ".
+           05 line 17 col 01 value "   $$                   Deseja Confirmar? [ ]Sim  [ ]Nao                   $$   ".
+           05 line 18 col 01 value "   $$                                                                      $$   ".
+           05 line 19 col 01 value "   $$                                                                      $$   ".
+           05 line 20 col 01 value "   $$    [___________________________________________________________]     $$   ".
+           05 line 21 col 01 value "   $$                                                                      $$   ".
+           05 line 22 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+
+
+           05 sc-op-9-num-1        line 06  col 20 pic 9(02)
+           using ws-num-1          foreground-color 15.
+
+           05 sc-op-9-num-2        line 06  col 25 pic 9(02)
+           using ws-num-2          foreground-color 15.
+
+           05 sc-op-9-num-3        line 06  col 30 pic 9(02)
+           using ws-num-3          foreground-color 15.
+
+           05 sc-op-9-num-4        line 06  col 35 pic 9(02)
+           using ws-num-4          foreground-color 15.
+
+           05 sc-op-9-num-5        line 06  col 40 pic 9(02)
+           using ws-num-5          foreground-color 15.
+
+           05 sc-op-9-num-6        line 06  col 45 pic 9(02)
+           using ws-num-6          foreground-color 15.
+
+           05 sc-op-9-num-7        line 06  col 50 pic 9(02)
+           using ws-num-7          foreground-color 15.
+
+           05 sc-op-9-num-8        line 06  col 55 pic 9(02)
+           using ws-num-8          foreground-color 15.
+
+           05 sc-op-9-num-9        line 06  col 60 pic 9(02)
+           using ws-num-9          foreground-color 15.
+
+           05 sc-confima-s         line 17  col 44 pic x(01)
+           using ws-conf-sim       foreground-color 15.
+
+           05 sc-confirma-n        line 17  col 52 pic x(01)
+           using ws-conf-nao       foreground-color 15.
+
+           05 sc-msg-erro          line 20  col 15 pic x(50)
+           from  ws-msg-erro       foreground-color 15.
+
+
+       01  sc-tela-aposta-dez-num.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+           05 line 03 col 01 value "   $$                                                                      $$   ".
+           05 line 04 col 01 value "   $$                Escolha os Dez Numeros da Sua Aposta:                 $$   ".
+           05 line 05 col 01 value "   $$                                                                      $$   ".
+           05 line 06 col 01 value "   $$          [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ] [  ]           $$   ".
+           05 line 07 col 01 value "   $$                                                                      $$   ".
+           05 line 08 col 01 value "   $$                         Numeros da Loteria:                          $$   ".
+           05 line 09 col 01 value "   $$               ________________________________________               $$   ".
+           05 line 10 col 01 value "   $$               [01][02][03][04][05][06][07][08][09][10]               $$   ".
+           05 line 11 col 01 value "   $$               [11][12][13][14][15][16][17][18][19][20]               $$   ".
+           05 line 12 col 01 value "   $$               [21][22][23][24][25][26][27][28][29][30]               $$   ".
+           05 line 13 col 01 value "   $$               [31][32][33][34][35][36][37][38][39][40]               $$   ".
+           05 line 14 col 01 value "   $$               [41][42][43][44][45][46][47][48][49][50]               $$   ".
+           05 line 15 col 01 value "   $$               [51][52][53][54][55][56][57][58][59][60]               $$   ".
+           05 line 16 col 01 value "   $$                                                                      $$   ".
+           05 line 17 col 01 value "   $$                   Deseja Confirmar? [ ]Sim  [ ]Nao                   $$   ".
+           05 line 18 col 01 value "   $$                                                                      $$   ".
+           05 line 19 col 01 value "   $$                                                                      $$   ".
+           05 line 20 col 01 value "   $$    [___________________________________________________________]     $$   ".
+           05 line 21 col 01 value "   $$                                                                      $$   ".
+           05 line 22 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+
+
+           05 sc-op-10-num-1        line 06  col 17 pic 9(02)
+           using ws-num-1          foreground-color 15.
+
+           05 sc-op-10-num-2        line 06  col 22 pic 9(02)
+           using ws-num-2          foreground-color 15.
+
+           05 sc-op-10-num-3        line 06  col 27 pic 9(02)
+           using ws-num-3          foreground-color 15.
+
+           05 sc-op-10-num-4        line 06  col 32 pic 9(02)
+           using ws-num-4          foreground-color 15.
+
+           05 sc-op-10-num-5        line 06  col 37 pic 9(02)
+           using ws-num-5          foreground-color 15.
+
+           05 sc-op-10-num-6        line 06  col 42 pic 9(02)
+           using ws-num-6          foreground-color 15.
+
+           05 sc-op-10-num-7        line 06  col 47 pic 9(02)
+           using ws-num-7          foreground-color 15.
+
+           05 sc-op-10-num-8        line 06  col 52 pic 9(02)
+           using ws-num-8          foreground-color 15.
+
+           05 sc-op-10-num-9        line 06  col 57 pic 9(02)
+           using ws-num-9          foreground-color 15.
+
+           05 sc-op-10-num-10       line 06  col 62 pic 9(02)
+           using ws-num-10         foreground-color 15.
+
+           05 sc-confima-s         line 17  col 44 pic x(01)
+           using ws-conf-sim       foreground-color 15.
+
+           05 sc-confirma-n        line 17  col 52 pic x(01)
+           using ws-conf-nao       foreground-color 15.
+
+           05 sc-msg-erro          line 20  col 15 pic x(50)
+           from  ws-msg-erro       foreground-color 15.
+
+       01  sc-tela-resultado.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                    [ ]Sair     ".
+           05 line 02 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+           05 line 03 col 01 value "   $$                                                                      $$   ".
+           05 line 04 col 01 value "   $$                         Resultado do Sorteio                         $$   ".
+           05 line 05 col 01 value "   $$                                                                      $$   ".
+           05 line 06 col 01 value "   $$                                                                      $$   ".
+           05 line 07 col 01 value "   $$                          Numeros sorteados:                          $$   ".
+           05 line 08 col 01 value "   $$                                                                      $$   ".
+           05 line 09 col 01 value "   $$                    [  ] [  ] [  ] [  ] [  ] [  ]                     $$   ".
+           05 line 10 col 01 value "   $$                                                                      $$   ".
+           05 line 11 col 01 value "   $$                                                                      $$   ".
+           05 line 12 col 01 value "   $$              Voce Apostou    Numeros. O Valor Pago Foi               $$   ".
+           05 line 13 col 01 value "   $$              de R$       . A Quantidade de Sorteios                  $$   ".
+           05 line 14 col 01 value "   $$              Realizados Ate o Acerto Foi de           .              $$   ".
+           05 line 15 col 01 value "   $$                                                                      $$   ".
+           05 line 16 col 01 value "   $$              Tempo Gasto Ate o Acerto:                               $$   ".
+           05 line 17 col 01 value "   $$                                                                      $$   ".
+           05 line 18 col 01 value "   $$                                                                      $$   ".
+           05 line 19 col 01 value "   $$    [___________________________________________________________]     $$   ".
+           05 line 20 col 01 value "   $$                                                                      $$   ".
+           05 line 21 col 01 value "   $$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$$   ".
+
+           05 sc-sair              line 01  col 70 pic x(01)
+           using ws-fim-programa   foreground-color 12.
+
+           05 sc-num-sort-1         line 09  col 27 pic 9(02)
+           from  ws-sort-1         foreground-color 15.
+
+           05 sc-num-sort-2        line 09  col 32 pic 9(02)
+           from  ws-sort-2         foreground-color 15.
+
+           05 sc-num-sort-3         line 09  col 37 pic 9(02)
+           from  ws-sort-3         foreground-color 15.
+
+           05 sc-num-sort-4         line 09  col 42 pic 9(02)
+           from  ws-sort-4         foreground-color 15.
+
+           05 sc-num-sort-5         line 09  col 47 pic 9(02)
+           from  ws-sort-5         foreground-color 15.
+
+           05 sc-num-sort-6         line 09  col 52 pic 9(02)
+           from  ws-sort-6         foreground-color 15.
+
+           05 sc-qtd-aposta         line 12  col 33 pic 9(02)
+           from  ws-selecionado    foreground-color 15.
+
+           05 sc-valor-pago         line 13  col 26 pic zz9,99
+           from  ws-valor          foreground-color 15.
+
+           05 sc-contagem           line 14  col 51 pic 9(10)
+           from  ws-contagem       foreground-color 15.
+
+           05 sc-tempo-gasto        line 16  col 46 pic x(08)
+           from  ws-tempo-gasto    foreground-color 15.
+
+           05 sc-res-msg           line 17  col 06 pic x(68)
+           from  ws-res-msg       foreground-color 15.
+
+           05 sc-msg-erro          line 19  col 15 pic x(50)
+           from  ws-msg-erro       foreground-color 15.
+
+      *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform procedimento.
+           perform finaliza.
+
+       inicializa section.
+
+           perform concilia-precos
+
+           .
+       inicializa-exit.
+           exit.
+
+       *>======================================================================
+       *>  Procedimento Inicial
+       *>======================================================================
+
+       procedimento section.
+
+           perform verifica-modo-execucao          *> Interativo (tela) ou lote (arquivo de parametros)?
+
+           if ws-em-lote then
+               perform processa-lote-apostas
+           else
+               perform procedimento-interativo
+           end-if
+
+           .
+       procedimento-exit.
+           exit.
+
+       *>======================================================================
+       *>  Procedimento Interativo (Screen Section)
+       *>======================================================================
+
+       procedimento-interativo section.
+
+           perform until ws-sair
+
+               move spaces to ws-seis              *> Inicializando váriaveis de tela
+               move spaces to ws-sete
+               move spaces to ws-oito
+               move spaces to ws-nove
+               move spaces to ws-dez
+               move zero   to ws-selecionado
+               move zero   to ws-valor
+               move spaces to ws-conf-sim
+               move spaces to ws-conf-nao
+               move spaces to ws-msg-erro
+               move zero   to ws-contagem
+               move spaces to ws-apostador-id
+
+               display sc-tela-inicio              *> Entrada de quatidade de
+               accept  sc-tela-inicio              *> números para apostar
+
+               if ws-seis = "X"
+               or ws-seis = "x" then               *> Caso o usuario queira apostar 6 numeros
+                   perform until ws-conf-nao = "X"
+                              or ws-conf-nao = "x"
+                              or ws-contagem <> 0
+
+                       move spaces to ws-conf-sim
+                       move spaces to ws-conf-nao
+
+                       if ws-conf-nao = spaces then   *> Mover valor e quantidade de numeros da aposta
+                           move 06     to ws-selecionado
+                           perform determina-valor-aposta
+
+                           display sc-tela-inicio     *> Apresentar valor e solicitar que o
+                           accept  sc-tela-inicio     *> usuario confirme
+
+                           if ws-conf-sim = "X"
+                                       or = "x" then
+                               perform aposta-seis-num   *> Desvio para a seção de aposta de 6 números
+                               move spaces to ws-msg-erro
+                           end-if
+                       end-if
+                   end-perform
+               end-if
+
+               if ws-sete = "X"
+               or ws-sete = "x" then               *> Caso o usuario queira apostar 7 numeros
+                   perform until ws-conf-nao = "X"
+                              or ws-conf-nao = "x"
+                              or ws-contagem <> 0
+
+                       move spaces to ws-conf-sim
+                       move spaces to ws-conf-nao
+
+                       if ws-conf-nao = spaces then   *> Mover valor e quantidade de numeros da aposta
+                           move 07     to ws-selecionado
+                           perform determina-valor-aposta
+
+                           display sc-tela-inicio     *> Apresentar valor e solicitar que o
+                           accept  sc-tela-inicio     *> usuario confirme
+
+                           if ws-conf-sim = "X"
+                                       or = "x" then
+                               perform aposta-sete-num   *> Desvio para a seção de aposta de 7 números
+                               move spaces to ws-msg-erro
+                           end-if
+                       end-if
+                   end-perform
+               end-if
+
+               if ws-oito = "X"
+               or ws-oito = "x" then               *> Caso o usuario queira apostar 8 numeros
+                   perform until ws-conf-nao = "X"
+                              or ws-conf-nao = "x"
+                              or ws-contagem <> 0
+
+                       move spaces to ws-conf-sim
+                       move spaces to ws-conf-nao
+
+                       if ws-conf-nao = spaces then   *> Mover valor e quantidade de numeros da aposta
+                           move 08     to ws-selecionado
+                           perform determina-valor-aposta
+
+                           display sc-tela-inicio     *> Apresentar valor e solicitar que o
+                           accept  sc-tela-inicio     *> usuario confirme
+
+                           if ws-conf-sim = "X"
+                                       or = "x" then
+                               perform aposta-oito-num   *> Desvio para a seção de aposta de 8 números
+                               move spaces to ws-msg-erro
+                           end-if
+                       end-if
+                   end-perform
+               end-if
+
+               if ws-nove = "X"
+               or ws-nove = "x" then               *> Caso o usuario queira apostar 9 numeros
+                   perform until ws-conf-nao = "X"
+                              or ws-conf-nao = "x"
+                              or ws-contagem <> 0
+
+                       move spaces to ws-conf-sim
+                       move spaces to ws-conf-nao
+
+                       if ws-conf-nao = spaces then   *> Mover valor e quantidade de numeros da aposta
+                           move 09     to ws-selecionado
+                           perform determina-valor-aposta
+
+                           display sc-tela-inicio     *> Apresentar valor e solicitar que o
+                           accept  sc-tela-inicio     *> usuario confirme
+
+                           if ws-conf-sim = "X"
+                                       or = "x" then
+                               perform aposta-nove-num   *> Desvio para a seção de aposta de 9 números
+                               move spaces to ws-msg-erro
+                           end-if
+                       end-if
+                   end-perform
+               end-if
+
+               if ws-dez  = "X"
+               or ws-dez  = "x" then               *> Caso o usuario queira apostar 10 numeros
+                   perform until ws-conf-nao = "X"
+                              or ws-conf-nao = "x"
+                              or ws-contagem <> 0
+
+                       move spaces to ws-conf-sim
+                       move spaces to ws-conf-nao
+
+                       if ws-conf-nao = spaces then   *> Mover valor e quantidade de numeros da aposta
+                           move 10     to ws-selecionado
+                           perform determina-valor-aposta
+
+                           display sc-tela-inicio     *> Apresentar valor e solicitar que o
+                           accept  sc-tela-inicio     *> usuario confirme
+
+                           if ws-conf-sim = "X"
+                                       or = "x" then
+                               perform aposta-dez-num    *> Desvio para a seção de aposta de 10 números
+                               move spaces to ws-msg-erro
+                           end-if
+                       end-if
+                   end-perform
+               end-if
+
+               if ws-contagem <> 0 then            *> Caso o sorteio já tenha ocorrido, mostrar os resultados
+                   if ws-limite-atingido then
+                       move "LIMITE DE TENTATIVAS ATINGIDO SEM ACERTAR OS 6 NUMEROS"
+                            to ws-msg-erro
+                   end-if
+                   perform emite-comprovante
+                   display sc-tela-resultado
+                   accept  sc-tela-resultado
+                   set ws-continua to true
+               end-if
+
+               move spaces to ws-msg-erro
+
+           end-perform
+
+           .
+       procedimento-interativo-exit.
+           exit.
+
+       *>======================================================================
+       *>  Verificar Modo de Execucao (Tela x Lote)
+       *>======================================================================
+      *>    Quando o arquivo de parametros LOTEAPOSTAS estiver presente no
+      *>    diretorio de execução, o programa roda desassistido, lendo cada
+      *>    aposta do arquivo em vez de solicitar pela Screen Section - util
+      *>    para rodadas via JCL/agendador, deixando os resultados para
+      *>    conferencia posterior.
+
+       verifica-modo-execucao section.
+
+           open input lote-arq
+
+           if ws-lote-status = "00" then
+               set ws-em-lote to true
+           else
+               set ws-em-interativo to true
+           end-if
+
+           .
+       verifica-modo-execucao-exit.
+           exit.
+
+       *>======================================================================
+       *>  Processar Apostas em Lote
+       *>======================================================================
+
+       processa-lote-apostas section.
+
+           move spaces to ws-lote-chave
+
+           perform until ws-lote-fim
+
+               read lote-arq
+                   at end
+                       set ws-lote-fim to true
+                   not at end
+                       perform processa-registro-lote
+               end-read
+
+           end-perform
+
+           close lote-arq
+
+           .
+       processa-lote-apostas-exit.
+           exit.
+
+       processa-registro-lote section.
+
+           move lote-qtd          to ws-selecionado
+           move lote-numeros      to ws-aposta
+           move lote-apostador-id to ws-apostador-id
+           perform determina-valor-aposta
+           perform valida-aposta-generica
+
+           if ws-tudo-ok then
+               call "programa2" using ws-sorteio,
+                                      ws-aposta,
+                                      ws-dados-aposta
+               perform confere-resultados-reais
+               perform exibe-resultado-lote
+           else
+               display "LOTE REJEITADO - " ws-msg-erro
+           end-if
+
+           .
+       processa-registro-lote-exit.
+           exit.
+
+       exibe-resultado-lote section.
+
+           perform emite-comprovante
+
+           display "APOSTA DE " ws-selecionado " NUMEROS - VALOR R$ "
+                   ws-valor
+           display "NUMEROS SORTEADOS: " ws-sorteio
+           display "SORTEIOS REALIZADOS ATE O ACERTO: " ws-contagem
+           display "TEMPO GASTO: " ws-tempo-gasto
+
+           if ws-limite-atingido then
+               display "LIMITE DE TENTATIVAS ATINGIDO SEM ACERTAR OS 6 NUMEROS"
+           end-if
+
+           if ws-res-msg <> spaces then
+               display ws-res-msg
+           end-if
+
+           .
+       exibe-resultado-lote-exit.
+           exit.
+
+       *>======================================================================
+       *>  Conciliar a Tabela de Precos Vigente com o Arquivo PRECOS
+       *>======================================================================
+      *>    Carrega ws-tab-atual a partir da tabela tabelada (ws-tab-ref) e
+      *>    depois sobrepõe com o que estiver no arquivo PRECOS, avisando
+      *>    quando o valor do arquivo não bater com o tabelado - assim a
+      *>    tabela não diverge do código em silêncio.
+
+       concilia-precos section.
+
+           perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > 5
+               move ws-tab-ref-qtd   (ws-idx-1) to ws-tab-atual-qtd   (ws-idx-1)
+               move ws-tab-ref-valor (ws-idx-1) to ws-tab-atual-valor (ws-idx-1)
+           end-perform
+
+           open input prc-arq
+
+           if ws-prc-status = "00" then
+
+               move spaces to ws-prc-chave
+
+               perform until ws-prc-fim
+
+                   read prc-arq
+                       at end
+                           set ws-prc-fim to true
+                       not at end
+                           perform atualiza-preco-tabela
+                   end-read
+
+               end-perform
+
+               close prc-arq
+
+           end-if
+
+           .
+       concilia-precos-exit.
+           exit.
+
+       atualiza-preco-tabela section.
+
+           perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > 5
+
+               if ws-tab-atual-qtd (ws-idx-1) = prc-qtd then
+
+                   if ws-tab-ref-valor (ws-idx-1) <> prc-valor then
+                       display "AVISO: PRECO DO ARQUIVO DIVERGE DO TABELADO PARA "
+                               prc-qtd " NUMEROS - TABELADO " ws-tab-ref-valor (ws-idx-1)
+                               " ARQUIVO " prc-valor
+                   end-if
+
+                   move prc-valor to ws-tab-atual-valor (ws-idx-1)
+
+               end-if
+
+           end-perform
+
+           .
+       atualiza-preco-tabela-exit.
+           exit.
+
+       *>======================================================================
+       *>  Determinar o Valor Cobrado pela Quantidade de Numeros Escolhida
+       *>======================================================================
+
+       determina-valor-aposta section.
+
+           move zero to ws-valor
+
+           perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > 5
+               if ws-tab-atual-qtd (ws-idx-1) = ws-selecionado then
+                   move ws-tab-atual-valor (ws-idx-1) to ws-valor
+               end-if
+           end-perform
+
+           .
+       determina-valor-aposta-exit.
+           exit.
+
+       *>======================================================================
+       *>  Validar Genericamente os Numeros de Uma Aposta (usado pelo Lote)
+       *>======================================================================
+
+       valida-aposta-generica section.
+
+           set ws-tudo-ok          to true
+           set ws-qtd-nao-suportada to true
+           move spaces to ws-msg-erro
+
+           perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > 5
+               if ws-tab-atual-qtd (ws-idx-1) = ws-selecionado then
+                   set ws-qtd-e-suportada to true
+               end-if
+           end-perform
+
+           if ws-qtd-nao-suportada then
+               set ws-nao-ok to true
+               move "Atencao, Quantidade de Numeros Nao Suportada!" to ws-msg-erro
+           end-if
+
+           if ws-tudo-ok then
+               perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > ws-selecionado
+
+                   if ws-num-tab (ws-idx-1) = zero
+                   or ws-num-tab (ws-idx-1) > 60 then
+                       set ws-nao-ok to true
+                       move "Atencao, Numeros Invalidos ou Repetidos!" to ws-msg-erro
+                   end-if
+
+               end-perform
+           end-if
+
+           if ws-tudo-ok then
+               perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > ws-selecionado
+                   perform varying ws-idx-2 from 1 by 1 until ws-idx-2 > ws-selecionado
+                       if ws-idx-1 <> ws-idx-2
+                       and ws-num-tab (ws-idx-1) = ws-num-tab (ws-idx-2) then
+                           set ws-nao-ok to true
+                           move "Atencao, Numeros Invalidos ou Repetidos!"
+                                to ws-msg-erro
+                       end-if
+                   end-perform
+               end-perform
+           end-if
+
+           .
+       valida-aposta-generica-exit.
+           exit.
+
+       *>======================================================================
+       *>  Conferir a Aposta Contra o Historico de Sorteios Reais
+       *>======================================================================
+      *>    Percorre o arquivo RESULTADOSREAIS (quando presente) e registra
+      *>    o sorteio real com mais numeros em comum com a aposta atual -
+      *>    conferencia independente do sorteio sintetico do Programa2.
+
+       confere-resultados-reais section.
+
+           move zero   to ws-res-melhor
+           move zero   to ws-res-total
+           move spaces to ws-res-msg
+
+           open input res-arq
+
+           if ws-res-status = "00" then
+
+               move spaces to ws-res-chave
+
+               perform until ws-res-fim
+
+                   read res-arq
+                       at end
+                           set ws-res-fim to true
+                       not at end
+                           perform conta-acertos-resultado-real
+                   end-read
+
+               end-perform
+
+               close res-arq
+
+               if ws-res-total > zero then
+                   move ws-res-total  to ws-res-total-ed
+                   move ws-res-melhor to ws-res-melhor-ed
+                   string "CONFERIDO C/ " ws-res-total-ed
+                          " RESULT.REAIS - MELHOR " ws-res-melhor-ed
+                          " NUM,SORTEIO " ws-res-melhor-data
+                          delimited by size
+                          into ws-res-msg
+                   end-string
+               end-if
+
+           end-if
+
+           .
+       confere-resultados-reais-exit.
+           exit.
+
+       conta-acertos-resultado-real section.
+
+           add 1 to ws-res-total
+           move zero to ws-res-acerto
+
+           perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > ws-selecionado
+               perform varying ws-idx-2 from 1 by 1 until ws-idx-2 > 6
+                   if ws-num-tab (ws-idx-1) = res-numero (ws-idx-2) then
+                       add 1 to ws-res-acerto
+                   end-if
+               end-perform
+           end-perform
+
+           if ws-res-acerto > ws-res-melhor
+               move ws-res-acerto to ws-res-melhor
+               move res-data      to ws-res-melhor-data
+           end-if
+
+           .
+       conta-acertos-resultado-real-exit.
+           exit.
+
+       *>======================================================================
+       *>  Emitir o Comprovante da Aposta
+       *>======================================================================
+      *>    Gera, no arquivo COMPROVANTE, um registro impresso/exportado com
+      *>    data/hora, numeros apostados, valor pago e o resultado do
+      *>    sorteio - no mesmo instante em que o resultado e apresentado ao
+      *>    apostador, para servir de comprovante/auditoria posterior.
+
+       emite-comprovante section.
+
+           accept ws-comp-data from date yyyymmdd
+           accept ws-comp-hora from time
+
+           move spaces to ws-comp-numeros-txt
+           move 1      to ws-comp-ptr
+
+           perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > ws-selecionado
+               string ws-num-tab (ws-idx-1) delimited by size
+                      " "                   delimited by size
+                      into ws-comp-numeros-txt
+                      with pointer ws-comp-ptr
+               end-string
+           end-perform
+
+           open extend comp-arq
+
+           if ws-comp-status = "35"
+               open output comp-arq
+           end-if
+
+           move spaces to comp-registro
+           move "========================================================================"
+                to comp-registro
+           write comp-registro
+
+           move spaces to comp-registro
+           move "COMPROVANTE DE APOSTA" to comp-registro
+           write comp-registro
+
+           move spaces to comp-registro
+           string "DATA: " ws-comp-ano "/" ws-comp-mes "/" ws-comp-dia
+                  "   HORA: " ws-comp-hora-hh ":" ws-comp-hora-mm ":" ws-comp-hora-ss
+                  delimited by size
+                  into comp-registro
+           end-string
+           write comp-registro
+
+           move spaces to comp-registro
+           string "APOSTADOR: " ws-apostador-id
+                  delimited by size
+                  into comp-registro
+           end-string
+           write comp-registro
+
+           move spaces to comp-registro
+           string "NUMEROS APOSTADOS (" ws-selecionado "): " ws-comp-numeros-txt
+                  delimited by size
+                  into comp-registro
+           end-string
+           write comp-registro
+
+           move spaces to comp-registro
+           string "NUMEROS SORTEADOS: "
+                  ws-sort-1 " " ws-sort-2 " " ws-sort-3 " "
+                  ws-sort-4 " " ws-sort-5 " " ws-sort-6
+                  delimited by size
+                  into comp-registro
+           end-string
+           write comp-registro
+
+           move spaces to comp-registro
+           string "VALOR PAGO: R$ " ws-valor
+                  "   SORTEIOS REALIZADOS: " ws-contagem
+                  delimited by size
+                  into comp-registro
+           end-string
+           write comp-registro
+
+           move spaces to comp-registro
+           string "TEMPO GASTO ATE O ACERTO: " ws-tempo-gasto
+                  delimited by size
+                  into comp-registro
+           end-string
+           write comp-registro
+
+           move spaces to comp-registro
+           if ws-limite-atingido then
+               string "RESULTADO: LIMITE DE TENTATIVAS ATINGIDO SEM ACERTAR "
+                      "OS 6 NUMEROS"
+                      delimited by size
+                      into comp-registro
+               end-string
+           else
+               move "RESULTADO: APOSTA ENCERRADA COM SUCESSO" to comp-registro
+           end-if
+           write comp-registro
+
+           move spaces to comp-registro
+           write comp-registro
+
+           close comp-arq
+
+           .
+       emite-comprovante-exit.
+           exit.
+
+       *>======================================================================
+       *>  Procedimento para aposta de 6 numeros
+       *>======================================================================
+
+       aposta-seis-num section.
+
+           set ws-nao-ok to true
+           move spaces to ws-conf-sim
+           move spaces to ws-conf-nao
+
+           perform until ws-tudo-ok                *> Faça ate que todos os numeros estejam corretos
+                      or ws-conf-nao = "X"         *> ou o usuario solicite nao confirmar
+                      or ws-conf-nao = "x"
+
+               display sc-tela-aposta-seis-num
+               accept  sc-tela-aposta-seis-num
+
+               perform valida-aposta-generica       *> Validar numeros invalidos ou repetidos
+
+               if ws-tudo-ok then                  *> Quando os numeros estiverem todos corretos
+
+                   call "programa2" using ws-sorteio,   *> Chamar o programa para fazer o sorteio
+                                          ws-aposta,
+                                          ws-dados-aposta
+                   perform confere-resultados-reais     *> Conferir contra resultados reais importados
+               end-if
+
+           end-perform
+
+           .
+       aposta-seis-num-exit.
+           exit.
+
+       *>======================================================================
+       *>  Procedimento para aposta de 7 numeros
+       *>======================================================================
+
+       aposta-sete-num section.
+
+           set ws-nao-ok to true
+
+           perform until ws-tudo-ok                *> Faça ate que todos os numeros estejam corretos
+                      or ws-conf-nao = "X"         *> ou o usuario solicite nao confirmar
+                      or ws-conf-nao = "x"
+
+               move spaces to ws-conf-sim
+               move spaces to ws-conf-nao
+
+
+               display sc-tela-aposta-sete-num
+               accept  sc-tela-aposta-sete-num
+
+               perform valida-aposta-generica       *> Validar numeros invalidos ou repetidos
+
+               if ws-tudo-ok then                  *> Quando os numeros estiverem todos corretos
+
+                   call "programa2" using ws-sorteio,   *> Chamar o programa para fazer o sorteio
+                                          ws-aposta,
+                                          ws-dados-aposta
+                   perform confere-resultados-reais     *> Conferir contra resultados reais importados
+               end-if
+
+           end-perform
+
+           .
+       aposta-sete-num-exit.
+           exit.
+
+       *>======================================================================
+       *>  Procedimento para aposta de 8 numeros
+       *>======================================================================
+
+       aposta-oito-num section.
+
+           set ws-nao-ok to true
+
+           perform until ws-tudo-ok                *> Faça ate que todos os numeros estejam corretos
+                      or ws-conf-nao = "X"         *> ou o usuario solicite nao confirmar
+                      or ws-conf-nao = "x"
+
+               move spaces to ws-conf-sim
+               move spaces to ws-conf-nao
+
+               display sc-tela-aposta-oito-num
+               accept  sc-tela-aposta-oito-num
+
+               perform valida-aposta-generica       *> Validar numeros invalidos ou repetidos
+
+               if ws-tudo-ok then                  *> Quando os numeros estiverem todos corretos
+
+                   call "programa2" using ws-sorteio,   *> Chamar o programa para fazer o sorteio
+                                          ws-aposta,
+                                          ws-dados-aposta
+                   perform confere-resultados-reais     *> Conferir contra resultados reais importados
+               end-if
+
+           end-perform
+
+           .
+       aposta-oito-num-exit.
+           exit.
+
+       *>======================================================================
+       *>  Procedimento para aposta de 9 numeros
+       *>======================================================================
+
+       aposta-nove-num section.
+
+           set ws-nao-ok to true
+
+           perform until ws-tudo-ok                *> Faça ate que todos os numeros estejam corretos
+                      or ws-conf-nao = "X"         *> ou o usuario solicite nao confirmar
+                      or ws-conf-nao = "x"
+
+               move spaces to ws-conf-sim
+               move spaces to ws-conf-nao
+
+               display sc-tela-aposta-nove-num
+               accept  sc-tela-aposta-nove-num
+
+               perform valida-aposta-generica       *> Validar numeros invalidos ou repetidos
+
+               if ws-tudo-ok then                  *> Quando os numeros estiverem todos corretos
+
+                   call "programa2" using ws-sorteio,   *> Chamar o programa para fazer o sorteio
+                                          ws-aposta,
+                                          ws-dados-aposta
+                   perform confere-resultados-reais     *> Conferir contra resultados reais importados
+               end-if
+
+           end-perform
+
+           .
+       aposta-nove-num-exit.
+           exit.
+
+       *>======================================================================
+       *>  Procedimento para aposta de 10 numeros
+       *>======================================================================
+
+       aposta-dez-num section.
+
+           set ws-nao-ok to true
+
+           perform until ws-tudo-ok                *> Faça ate que todos os numeros estejam corretos
+                      or ws-conf-nao = "X"         *> ou o usuario solicite nao confirmar
+                      or ws-conf-nao = "x"
+
+               move spaces to ws-conf-sim
+               move spaces to ws-conf-nao
+
+               display sc-tela-aposta-dez-num
+               accept  sc-tela-aposta-dez-num
+
+               perform valida-aposta-generica       *> Validar numeros invalidos ou repetidos
+
+               if ws-tudo-ok then                  *> Quando os numeros estiverem todos corretos
+
+                   call "programa2" using ws-sorteio,   *> Chamar o programa para fazer o sorteio
+                                          ws-aposta,
+                                          ws-dados-aposta
+                   perform confere-resultados-reais     *> Conferir contra resultados reais importados
+               end-if
+
+           end-perform
+
+           .
+       aposta-dez-num-exit.
+           exit.
+
+       finaliza section.
+
+           Stop Run.
+
+           .
+       finaliza-exit.
+           exit.
+
+
+
+
+
+
+
+
