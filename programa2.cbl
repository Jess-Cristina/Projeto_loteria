@@ -18,6 +18,33 @@
       *>----Declaração dos recursos externos
        Input-output Section.
        File-control.
+
+           select hist-arq assign to "HISTORICO"
+                  organization is sequential
+                  access mode is sequential
+                  file status is ws-hist-status.
+
+           select chk-arq assign to "CHECKPOINT"
+                  organization is sequential
+                  access mode is sequential
+                  file status is ws-chk-status.
+
+      *>    Arquivo opcional de parametro com o limite maximo de sorteios
+      *>    a tentar no acerto exato dos 6 numeros, para o operador
+      *>    sobrepor o limite padrao quando quiser permitir simulacoes
+      *>    mais longas. Se nao existir, vale o limite padrao.
+           select lim-arq assign to "LIMITESORTEIO"
+                  organization is sequential
+                  access mode is sequential
+                  file status is ws-lim-status.
+
+      *>    Log de transacoes (apostas confirmadas), identificado pelo
+      *>    apostador/operador que realizou cada aposta.
+           select trn-arq assign to "TRANSACOES"
+                  organization is sequential
+                  access mode is sequential
+                  file status is ws-trn-status.
+
        I-O-Control.
 
 
@@ -27,6 +54,77 @@
       *>----Variaveis de arquivos
        File Section.
 
+       fd  hist-arq
+           label records are standard.
+
+       01  hist-registro.
+           05  hist-data.
+               10  hist-data-ano                    pic 9(04).
+               10  hist-data-mes                    pic 9(02).
+               10  hist-data-dia                    pic 9(02).
+           05  hist-hora.
+               10  hist-hora-hh                     pic 9(02).
+               10  hist-hora-mm                     pic 9(02).
+               10  hist-hora-ss                     pic 9(02).
+           05  hist-qtd-escolhida                   pic 9(02).
+           05  hist-numeros-apostados.
+               10  hist-num-apostado occurs 10 times pic 9(02).
+           05  hist-numeros-sorteados.
+               10  hist-num-sorteado occurs 6 times  pic 9(02).
+           05  hist-tentativas                      pic 9(10).
+           05  hist-valor                           pic 9(03)v9(02).
+           05  hist-tempo-gasto.
+               10  hist-tempo-hora                   pic 9(02).
+               10  hist-tempo-min                    pic 9(02).
+               10  hist-tempo-seg                    pic 9(02).
+
+      *>    Arquivo de checkpoint/restart dos laços de sorteio. Cada
+      *>    registro é um ponto de retomada (quantidade apostada, a
+      *>    contagem de sorteios já realizados e o sorteio em andamento);
+      *>    o último registro referente à quantidade apostada é o ponto de
+      *>    retomada usado caso a execução seja interrompida.
+       fd  chk-arq
+           label records are standard.
+
+       01  chk-registro.
+           05  chk-qtd-escolhida                    pic 9(02).
+           05  chk-contagem                         pic 9(10).
+           05  chk-sorteio.
+               10  chk-sort-1                        pic 9(02).
+               10  chk-sort-2                        pic 9(02).
+               10  chk-sort-3                        pic 9(02).
+               10  chk-sort-4                        pic 9(02).
+               10  chk-sort-5                        pic 9(02).
+               10  chk-sort-6                        pic 9(02).
+
+      *>    Registro unico com o limite maximo de tentativas a aplicar no
+      *>    acerto exato dos 6 numeros (ver LIMITESORTEIO acima).
+       fd  lim-arq
+           label records are standard.
+
+       01  lim-registro.
+           05  lim-maximo                            pic 9(10).
+
+      *>    Log de transacoes, uma linha por aposta confirmada, identificada
+      *>    pelo apostador/operador que a realizou - usado para auditoria.
+       fd  trn-arq
+           label records are standard.
+
+       01  trn-registro.
+           05  trn-apostador-id                      pic x(15).
+           05  trn-data.
+               10  trn-data-ano                      pic 9(04).
+               10  trn-data-mes                      pic 9(02).
+               10  trn-data-dia                      pic 9(02).
+           05  trn-hora.
+               10  trn-hora-hh                       pic 9(02).
+               10  trn-hora-mm                       pic 9(02).
+               10  trn-hora-ss                       pic 9(02).
+           05  trn-qtd-escolhida                     pic 9(02).
+           05  trn-valor                             pic 9(03)v9(02).
+           05  trn-contagem                          pic 9(10).
+           05  trn-limite-excedido                   pic x(01).
+
       *>----Variaveis de trabalho
        Working-storage Section.
       *>------------------------------
@@ -67,6 +165,57 @@
 
        77  ws-aux-3                                pic 9(06).
 
+       77  ws-hist-status                          pic x(02) value "00".
+
+       77  ws-chk-status                           pic x(02) value "00".
+
+       77  ws-chk-intervalo                        pic 9(06) value 1000.
+
+       77  ws-chk-quociente                        pic 9(10).
+
+       77  ws-chk-resto                            pic 9(10).
+
+       77  ws-idx-1                                pic 9(02) comp.
+
+       77  ws-idx-2                                pic 9(02) comp.
+
+       01  ws-sorteio-tab.
+           05  ws-sort-tab occurs 6 times           pic 9(02).
+
+       01  ws-chave-unico                           pic x(01).
+           88  ws-numero-unico                      value "S".
+           88  ws-numero-repetido                   value "N".
+
+       01  ws-chk-chave                            pic x(01) value space.
+           88  ws-chk-fim                          value "F".
+
+      *>    Copia em memoria dos checkpoints de outras quantidades
+      *>    apostadas, usada por limpa-checkpoint para preservá-los ao
+      *>    regravar o arquivo CHECKPOINT - só o checkpoint da quantidade
+      *>    recem concluida deve ser descartado.
+       01  ws-chk-copia.
+           05  ws-chk-copia-item occurs 5 times.
+               10  ws-chk-copia-qtd                 pic 9(02).
+               10  ws-chk-copia-contagem             pic 9(10).
+               10  ws-chk-copia-sort occurs 6 times  pic 9(02).
+
+       77  ws-chk-copia-qtde                       pic 9(02) comp value zero.
+       77  ws-chk-copia-achou                      pic 9(02) comp value zero.
+
+       77  ws-lim-status                           pic x(02) value "00".
+
+       77  ws-trn-status                           pic x(02) value "00".
+
+      *>    Limite padrao de tentativas do acerto exato de 6 numeros,
+      *>    usado quando o arquivo LIMITESORTEIO nao existe ou nao traz
+      *>    um valor maior do que zero.
+       77  ws-lim-maximo                            pic 9(10) value 500000.
+
+       01  ws-data-hoje.
+           05  ws-data-hoje-ano                     pic 9(04).
+           05  ws-data-hoje-mes                     pic 9(02).
+           05  ws-data-hoje-dia                     pic 9(02).
+
       *>----Variaveis para comunicação entre programas
        Linkage Section.
 
@@ -95,6 +244,11 @@
            05  lk-num-9                            pic 9(02).
            05  lk-num-10                           pic 9(02).
 
+      *>    Redefinição em tabela dos números apostados, usada pela
+      *>    rotina única de conferência de acertos (sorteio-qtd).
+       01  lk-aposta-tab redefines lk-aposta.
+           05  lk-num-tab occurs 10 times           pic 9(02).
+
        01  lk-dados-aposta.
            05  lk-qtd-num.
                10  lk-seis                         pic x(01).
@@ -110,6 +264,7 @@
            05  lk-confere                          pic x(01).
                88  lk-tudo-ok                      value "s".
                88  lk-nao-ok                       value "n".
+           05  filler                              pic x(01).
            05  lk-msg-erro                         pic x(50).
            05  lk-tempo.
                10  lk-hora                         pic 9(02).
@@ -122,6 +277,10 @@
                10  filler                          pic x(01) value":".
                10  lk-seg-g                        pic 9(02).
            05  lk-contagem                         pic 9(10).
+           05  lk-limite-excedido                   pic x(01) value "N".
+               88  lk-limite-atingido                value "S".
+               88  lk-limite-nao-atingido            value "N".
+           05  lk-apostador-id                      pic x(15).
 
       *>----Declaração de tela
        Screen Section.
@@ -147,897 +306,446 @@
 
        procedimento section.
 
-           evaluate lk-selecionado        *> Escolher seção referente a quantidade de números jogados
-               when = 06
-                   perform sorteio-06
-               when = 07
-                   perform sorteio-07
-               when = 08
-                   perform sorteio-08
-               when = 09
-                   perform sorteio-09
-               when = 10
-                   perform sorteio-10
-           end-evaluate
+           perform sorteio-qtd                      *> Sorteio unico, valido para qualquer quantidade apostada
 
            perform calcula-tampo-gasto             *> Ao final, deviar para a seção de calculo de tempo gasto
+           perform grava-historico                 *> Registrar a aposta encerrada no histórico
+           perform grava-transacao                 *> Registrar a transação no log de auditoria
+           perform limpa-checkpoint                *> Sorteio concluido, descartar o ponto de retomada
 
            .
        procedimento-exit.
            exit.
 
        *>======================================================================
-       *>  Sorteio de 10 Numeros
+       *>  Sorteio - Valido para Qualquer Quantidade de Numeros Apostados
        *>======================================================================
+      *>    Sorteia 6 numeros distintos de 01 a 60 e conta quantos deles
+      *>    batem com a aposta, repetindo o laco ate atingir o criterio de
+      *>    acerto: exatamente 6 quando a aposta for de 6 numeros, ou pelo
+      *>    menos 6 quando a aposta tiver 7 a 10 numeros.
 
-       sorteio-06 section.
+       sorteio-qtd section.
 
-           move zero to lk-contagem
+           perform recupera-checkpoint
+           perform verifica-limite-sorteio
+           set lk-limite-nao-atingido to true
+           move zero to ws-qtd-acerto
            display erase
 
-           perform until ws-qtd-acerto = 6         *> Rodar até atingir os 6 acertos
-               move zero to ws-qtd-acerto
-
-               perform until ws-num-sort <> lk-sort-6
+           perform until (lk-selecionado  = 06 and ws-qtd-acerto = 6)
+                      or (lk-selecionado   > 06 and ws-qtd-acerto >= 6)
+                      or (lk-selecionado   = 06 and lk-contagem >= ws-lim-maximo)
 
-                   perform sorteio-num             *> Sortear numero 1
-
-               end-perform
-
-               move ws-num-sort to lk-sort-1
-
-               perform until ws-num-sort <> lk-sort-1
-
-                   perform sorteio-num             *> Sortear numero 2
-
-               end-perform
-
-               move ws-num-sort to lk-sort-2
-
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-
-                   perform sorteio-num             *> Sortear numero 3
-
-               end-perform
-
-               move ws-num-sort to lk-sort-3
+               move zero to ws-qtd-acerto
 
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
+               perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > 6
 
-                   perform sorteio-num             *> Sortear numero 4
+                   set ws-numero-repetido to true
 
-               end-perform
+                   perform until ws-numero-unico
 
-               move ws-num-sort to lk-sort-4
+                       perform sorteio-num        *> Sortear um numero da vez
 
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-                         and ws-num-sort <> lk-sort-4
+                       set ws-numero-unico to true
 
-                   perform sorteio-num             *> Sortear numero 5
+                       perform varying ws-idx-2 from 1 by 1
+                               until ws-idx-2 >= ws-idx-1
 
-               end-perform
+                           if ws-sort-tab (ws-idx-2) = ws-num-sort then
+                               set ws-numero-repetido to true
+                           end-if
 
-               move ws-num-sort to lk-sort-5
+                       end-perform
 
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-                         and ws-num-sort <> lk-sort-4
-                         and ws-num-sort <> lk-sort-5
+                   end-perform
 
-                   perform sorteio-num             *> Sortear numero 6
+                   move ws-num-sort to ws-sort-tab (ws-idx-1)
 
                end-perform
 
-               move ws-num-sort to lk-sort-6
+               move ws-sort-tab (1) to lk-sort-1
+               move ws-sort-tab (2) to lk-sort-2
+               move ws-sort-tab (3) to lk-sort-3
+               move ws-sort-tab (4) to lk-sort-4
+               move ws-sort-tab (5) to lk-sort-5
+               move ws-sort-tab (6) to lk-sort-6
 
        *>======================================================================
        *>  Testar Quantos Numeros Foram Acertados
        *>======================================================================
 
-               if lk-sort-1 = lk-num-1
-               or lk-sort-1 = lk-num-2
-               or lk-sort-1 = lk-num-3
-               or lk-sort-1 = lk-num-4
-               or lk-sort-1 = lk-num-5
-               or lk-sort-1 = lk-num-6 then
+               perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > 6
 
-                   add 1 to ws-qtd-acerto
+                   perform varying ws-idx-2 from 1 by 1
+                           until ws-idx-2 > lk-selecionado
 
-               end-if
-
-               if lk-sort-2 = lk-num-1
-               or lk-sort-2 = lk-num-2
-               or lk-sort-2 = lk-num-3
-               or lk-sort-2 = lk-num-4
-               or lk-sort-2 = lk-num-5
-               or lk-sort-2 = lk-num-6 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
+                       if ws-sort-tab (ws-idx-1) = lk-num-tab (ws-idx-2) then
+                           add 1 to ws-qtd-acerto
+                       end-if
 
-               if lk-sort-3 = lk-num-1
-               or lk-sort-3 = lk-num-2
-               or lk-sort-3 = lk-num-3
-               or lk-sort-3 = lk-num-4
-               or lk-sort-3 = lk-num-5
-               or lk-sort-3 = lk-num-6 then
+                   end-perform
 
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-4 = lk-num-1
-               or lk-sort-4 = lk-num-2
-               or lk-sort-4 = lk-num-3
-               or lk-sort-4 = lk-num-4
-               or lk-sort-4 = lk-num-5
-               or lk-sort-4 = lk-num-6 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-5 = lk-num-1
-               or lk-sort-5 = lk-num-2
-               or lk-sort-5 = lk-num-3
-               or lk-sort-5 = lk-num-4
-               or lk-sort-5 = lk-num-5
-               or lk-sort-5 = lk-num-6 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-6 = lk-num-1
-               or lk-sort-6 = lk-num-2
-               or lk-sort-6 = lk-num-3
-               or lk-sort-6 = lk-num-4
-               or lk-sort-6 = lk-num-5
-               or lk-sort-6 = lk-num-6 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
+               end-perform
 
 
                add  1 to lk-contagem
                display lk-sorteio
                display lk-contagem
 
-           end-perform
-
-           .
-       sorteio-06-exit.
-           exit.
-
-       *>======================================================================
-       *>  Sorteio de 7 Numeros
-       *>======================================================================
-
-       sorteio-07 section.
-
-           move zero to lk-contagem
-           display erase
-
-           perform until ws-qtd-acerto >= 6        *> Rodar até atingir os 6 acertos
-               move zero to ws-qtd-acerto
-
-               perform until ws-num-sort <> lk-sort-6
-
-                   perform sorteio-num             *> Sortear numero 1
-
-               end-perform
-
-               move ws-num-sort to lk-sort-1
-
-               perform until ws-num-sort <> lk-sort-1
-
-                   perform sorteio-num             *> Sortear numero 2
-
-               end-perform
-
-               move ws-num-sort to lk-sort-2
-
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-
-                   perform sorteio-num             *> Sortear numero 3
-
-               end-perform
-
-               move ws-num-sort to lk-sort-3
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-
-                   perform sorteio-num             *> Sortear numero 4
-
-               end-perform
-
-               move ws-num-sort to lk-sort-4
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-                         and ws-num-sort <> lk-sort-4
-
-                   perform sorteio-num             *> Sortear numero 5
-
-               end-perform
-
-               move ws-num-sort to lk-sort-5
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-                         and ws-num-sort <> lk-sort-4
-                         and ws-num-sort <> lk-sort-5
-
-                   perform sorteio-num             *> Sortear numero 6
-
-               end-perform
-
-               move ws-num-sort to lk-sort-6
-
-       *>======================================================================
-       *>  Testar Quantos Numeros Foram Acertados
-       *>======================================================================
-
-               if lk-sort-1 = lk-num-1
-               or lk-sort-1 = lk-num-2
-               or lk-sort-1 = lk-num-3
-               or lk-sort-1 = lk-num-4
-               or lk-sort-1 = lk-num-5
-               or lk-sort-1 = lk-num-6
-               or lk-sort-1 = lk-num-7 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-2 = lk-num-1
-               or lk-sort-2 = lk-num-2
-               or lk-sort-2 = lk-num-3
-               or lk-sort-2 = lk-num-4
-               or lk-sort-2 = lk-num-5
-               or lk-sort-2 = lk-num-6
-               or lk-sort-2 = lk-num-7 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-3 = lk-num-1
-               or lk-sort-3 = lk-num-2
-               or lk-sort-3 = lk-num-3
-               or lk-sort-3 = lk-num-4
-               or lk-sort-3 = lk-num-5
-               or lk-sort-3 = lk-num-6
-               or lk-sort-3 = lk-num-7 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-4 = lk-num-1
-               or lk-sort-4 = lk-num-2
-               or lk-sort-4 = lk-num-3
-               or lk-sort-4 = lk-num-4
-               or lk-sort-4 = lk-num-5
-               or lk-sort-4 = lk-num-6
-               or lk-sort-4 = lk-num-7 then
-
-                   add 1 to ws-qtd-acerto
+               divide lk-contagem by ws-chk-intervalo
+                      giving ws-chk-quociente
+                      remainder ws-chk-resto
 
+               if ws-chk-resto = zero then
+                   perform grava-checkpoint
                end-if
 
-               if lk-sort-5 = lk-num-1
-               or lk-sort-5 = lk-num-2
-               or lk-sort-5 = lk-num-3
-               or lk-sort-5 = lk-num-4
-               or lk-sort-5 = lk-num-5
-               or lk-sort-5 = lk-num-6
-               or lk-sort-5 = lk-num-7 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-6 = lk-num-1
-               or lk-sort-6 = lk-num-2
-               or lk-sort-6 = lk-num-3
-               or lk-sort-6 = lk-num-4
-               or lk-sort-6 = lk-num-5
-               or lk-sort-6 = lk-num-6
-               or lk-sort-6 = lk-num-7 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-
-               add  1 to lk-contagem
-               display lk-sorteio
-               display lk-contagem
-
            end-perform
 
+           if lk-selecionado = 06 and ws-qtd-acerto <> 6 then
+               set lk-limite-atingido to true
+               display "LIMITE DE " ws-lim-maximo " SORTEIOS ATINGIDO SEM "
+                       "ENCONTRAR OS 6 NUMEROS APOSTADOS"
+           end-if
+
            .
-       sorteio-07-exit.
+       sorteio-qtd-exit.
            exit.
 
        *>======================================================================
-       *>  Sorteio de 8 Numeros
+       *>  Verificar Limite Maximo de Tentativas do Acerto Exato de 6 Numeros
        *>======================================================================
+      *>    Le o arquivo opcional LIMITESORTEIO, que permite ao operador
+      *>    sobrepor o limite padrao de tentativas (ws-lim-maximo) quando
+      *>    quiser autorizar simulacoes mais longas. Se o arquivo nao
+      *>    existir, ou o valor informado for zero, mantem o limite padrao.
 
-       sorteio-08 section.
-
-           move zero to lk-contagem                *> Rodar até atingir os 6 acertos
-           display erase
-
-           perform until ws-qtd-acerto >= 6
-               move zero to ws-qtd-acerto
-
-               perform until ws-num-sort <> lk-sort-6
-
-                   perform sorteio-num             *> Sortear numero 1
-
-               end-perform
-
-               move ws-num-sort to lk-sort-1
-
-               perform until ws-num-sort <> lk-sort-1
-
-                   perform sorteio-num             *> Sortear numero 2
+       verifica-limite-sorteio section.
 
-               end-perform
-
-               move ws-num-sort to lk-sort-2
+           open input lim-arq
 
+           if ws-lim-status = "00" then
 
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
+               read lim-arq
+                   not at end
+                       if lim-maximo > zero then
+                           move lim-maximo to ws-lim-maximo
+                       end-if
+               end-read
 
-                   perform sorteio-num             *> Sortear numero 3
+               close lim-arq
 
-               end-perform
-
-               move ws-num-sort to lk-sort-3
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-
-                   perform sorteio-num             *> Sortear numero 4
-
-               end-perform
+           end-if
 
-               move ws-num-sort to lk-sort-4
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-                         and ws-num-sort <> lk-sort-4
-
-                   perform sorteio-num             *> Sortear numero 5
-
-               end-perform
-
-               move ws-num-sort to lk-sort-5
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-                         and ws-num-sort <> lk-sort-4
-                         and ws-num-sort <> lk-sort-5
-
-                   perform sorteio-num             *> Sortear numero 6
-
-               end-perform
-
-               move ws-num-sort to lk-sort-6
+           .
+       verifica-limite-sorteio-exit.
+           exit.
 
        *>======================================================================
-       *>  Testar Quantos Numeros Foram Acertados
+       *>  Sortear Numeros
        *>======================================================================
 
-               if lk-sort-1 = lk-num-1
-               or lk-sort-1 = lk-num-2
-               or lk-sort-1 = lk-num-3
-               or lk-sort-1 = lk-num-4
-               or lk-sort-1 = lk-num-5
-               or lk-sort-1 = lk-num-6
-               or lk-sort-1 = lk-num-7
-               or lk-sort-1 = lk-num-8 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-2 = lk-num-1
-               or lk-sort-2 = lk-num-2
-               or lk-sort-2 = lk-num-3
-               or lk-sort-2 = lk-num-4
-               or lk-sort-2 = lk-num-5
-               or lk-sort-2 = lk-num-6
-               or lk-sort-2 = lk-num-7
-               or lk-sort-2 = lk-num-8 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-3 = lk-num-1
-               or lk-sort-3 = lk-num-2
-               or lk-sort-3 = lk-num-3
-               or lk-sort-3 = lk-num-4
-               or lk-sort-3 = lk-num-5
-               or lk-sort-3 = lk-num-6
-               or lk-sort-3 = lk-num-7
-               or lk-sort-3 = lk-num-8 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-4 = lk-num-1
-               or lk-sort-4 = lk-num-2
-               or lk-sort-4 = lk-num-3
-               or lk-sort-4 = lk-num-4
-               or lk-sort-4 = lk-num-5
-               or lk-sort-4 = lk-num-6
-               or lk-sort-4 = lk-num-7
-               or lk-sort-4 = lk-num-8 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-5 = lk-num-1
-               or lk-sort-5 = lk-num-2
-               or lk-sort-5 = lk-num-3
-               or lk-sort-5 = lk-num-4
-               or lk-sort-5 = lk-num-5
-               or lk-sort-5 = lk-num-6
-               or lk-sort-5 = lk-num-7
-               or lk-sort-5 = lk-num-8 then
-
-                   add 1 to ws-qtd-acerto
+       sorteio-num section.
 
-               end-if
+           move zero to ws-num-sort
 
-               if lk-sort-6 = lk-num-1
-               or lk-sort-6 = lk-num-2
-               or lk-sort-6 = lk-num-3
-               or lk-sort-6 = lk-num-4
-               or lk-sort-6 = lk-num-5
-               or lk-sort-6 = lk-num-6
-               or lk-sort-6 = lk-num-7
-               or lk-sort-6 = lk-num-8 then
+           perform until ws-num-sort > 00          *> Sortear ate que o numero seja maior do que 0
 
-                   add 1 to ws-qtd-acerto
+               accept  ws-relogio from time
+               move    ws-relogio to ws-semente-2
+               accept  ws-relogio from time
+               move    ws-relogio to ws-semente-3
 
-               end-if
+               multiply ws-semente-2 by ws-semente-3 giving ws-semente
+               multiply ws-semente   by 5682         giving ws-semente-4
+               multiply ws-semente-4 by 9247         giving ws-semente
 
+               compute ws-num-random = function random(ws-semente)
 
-               add  1 to lk-contagem
-               display lk-sorteio
-               display lk-contagem
+               multiply ws-num-random by 60 giving ws-num-sort
 
            end-perform
 
-           accept lk-selecionado
 
            .
-       sorteio-08-exit.
+       sorteio-num-exit.
            exit.
 
        *>======================================================================
-       *>  Sorteio de 9 Numeros
+       *>  Recuperar Checkpoint (Restart) do Laco de Sorteio em Andamento
        *>======================================================================
 
-       sorteio-09 section.
-
-           move zero to lk-contagem
-           display erase
-
-           perform until ws-qtd-acerto >= 6        *> Rodar até atingir os 6 acertos
-               move zero to ws-qtd-acerto
-
-               perform until ws-num-sort <> lk-sort-6
+       recupera-checkpoint section.
 
-                   perform sorteio-num             *> Sortear numero 1
+           move zero  to lk-contagem
+           move space to ws-chk-chave
 
-               end-perform
+           open input chk-arq
 
-               move ws-num-sort to lk-sort-1
+           if ws-chk-status = "00" then
 
-               perform until ws-num-sort <> lk-sort-1
+               perform until ws-chk-fim
 
-                   perform sorteio-num             *> Sortear numero 2
+                   read chk-arq
+                       at end
+                           set ws-chk-fim to true
+                       not at end
+                           if chk-qtd-escolhida = lk-selecionado then
+                               move chk-contagem to lk-contagem
+                               move chk-sort-1   to lk-sort-1
+                               move chk-sort-2   to lk-sort-2
+                               move chk-sort-3   to lk-sort-3
+                               move chk-sort-4   to lk-sort-4
+                               move chk-sort-5   to lk-sort-5
+                               move chk-sort-6   to lk-sort-6
+                           end-if
+                   end-read
 
                end-perform
 
-               move ws-num-sort to lk-sort-2
-
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-
-                   perform sorteio-num             *> Sortear numero 3
-
-               end-perform
-
-               move ws-num-sort to lk-sort-3
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-
-                   perform sorteio-num             *> Sortear numero 4
-
-               end-perform
+               close chk-arq
 
-               move ws-num-sort to lk-sort-4
+           end-if
 
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-                         and ws-num-sort <> lk-sort-4
-
-                   perform sorteio-num             *> Sortear numero 5
-
-               end-perform
-
-               move ws-num-sort to lk-sort-5
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-                         and ws-num-sort <> lk-sort-4
-                         and ws-num-sort <> lk-sort-5
-
-                   perform sorteio-num             *> Sortear numero 6
-
-               end-perform
-
-               move ws-num-sort to lk-sort-6
+           .
+       recupera-checkpoint-exit.
+           exit.
 
        *>======================================================================
-       *>  Testar Quantos Numeros Foram Acertados
+       *>  Gravar Checkpoint do Laco de Sorteio em Andamento
        *>======================================================================
 
-               if lk-sort-1 = lk-num-1
-               or lk-sort-1 = lk-num-2
-               or lk-sort-1 = lk-num-3
-               or lk-sort-1 = lk-num-4
-               or lk-sort-1 = lk-num-5
-               or lk-sort-1 = lk-num-6
-               or lk-sort-1 = lk-num-7
-               or lk-sort-1 = lk-num-8
-               or lk-sort-1 = lk-num-9 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-2 = lk-num-1
-               or lk-sort-2 = lk-num-2
-               or lk-sort-2 = lk-num-3
-               or lk-sort-2 = lk-num-4
-               or lk-sort-2 = lk-num-5
-               or lk-sort-2 = lk-num-6
-               or lk-sort-2 = lk-num-7
-               or lk-sort-2 = lk-num-8
-               or lk-sort-2 = lk-num-9 then
+       grava-checkpoint section.
 
-                   add 1 to ws-qtd-acerto
+           open extend chk-arq
 
-               end-if
+           if ws-chk-status = "35" then
+               open output chk-arq
+           end-if
 
-               if lk-sort-3 = lk-num-1
-               or lk-sort-3 = lk-num-2
-               or lk-sort-3 = lk-num-3
-               or lk-sort-3 = lk-num-4
-               or lk-sort-3 = lk-num-5
-               or lk-sort-3 = lk-num-6
-               or lk-sort-3 = lk-num-7
-               or lk-sort-3 = lk-num-8
-               or lk-sort-3 = lk-num-9 then
+           move lk-selecionado to chk-qtd-escolhida
+           move lk-contagem    to chk-contagem
+           move lk-sort-1      to chk-sort-1
+           move lk-sort-2      to chk-sort-2
+           move lk-sort-3      to chk-sort-3
+           move lk-sort-4      to chk-sort-4
+           move lk-sort-5      to chk-sort-5
+           move lk-sort-6      to chk-sort-6
 
-                   add 1 to ws-qtd-acerto
+           write chk-registro
 
-               end-if
-
-               if lk-sort-4 = lk-num-1
-               or lk-sort-4 = lk-num-2
-               or lk-sort-4 = lk-num-3
-               or lk-sort-4 = lk-num-4
-               or lk-sort-4 = lk-num-5
-               or lk-sort-4 = lk-num-6
-               or lk-sort-4 = lk-num-7
-               or lk-sort-4 = lk-num-8
-               or lk-sort-4 = lk-num-9 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-5 = lk-num-1
-               or lk-sort-5 = lk-num-2
-               or lk-sort-5 = lk-num-3
-               or lk-sort-5 = lk-num-4
-               or lk-sort-5 = lk-num-5
-               or lk-sort-5 = lk-num-6
-               or lk-sort-5 = lk-num-7
-               or lk-sort-5 = lk-num-8
-               or lk-sort-5 = lk-num-9 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-               if lk-sort-6 = lk-num-1
-               or lk-sort-6 = lk-num-2
-               or lk-sort-6 = lk-num-3
-               or lk-sort-6 = lk-num-4
-               or lk-sort-6 = lk-num-5
-               or lk-sort-6 = lk-num-6
-               or lk-sort-6 = lk-num-7
-               or lk-sort-6 = lk-num-8
-               or lk-sort-6 = lk-num-9 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
-
-
-               add  1 to lk-contagem
-               display lk-sorteio
-               display lk-contagem
-
-           end-perform
+           close chk-arq
 
            .
-       sorteio-09-exit.
+       grava-checkpoint-exit.
            exit.
 
        *>======================================================================
-       *>  Sorteio de 10 Numeros
+       *>  Limpar Checkpoint ao Concluir um Sorteio com Sucesso
        *>======================================================================
 
-       sorteio-10 section.
-
-           move zero to lk-contagem
-           display erase
-
-           perform until ws-qtd-acerto >= 6        *> Rodar até atingir os 6 acertos
-               move zero to ws-qtd-acerto
-
-               perform until ws-num-sort <> lk-sort-6
-
-                   perform sorteio-num             *> Sortear numero 1
+       limpa-checkpoint section.
+
+           move zero  to ws-chk-copia-qtde
+           move space to ws-chk-chave
+
+           open input chk-arq
+
+           if ws-chk-status = "00" then
+
+               perform until ws-chk-fim
+
+                   read chk-arq
+                       at end
+                           set ws-chk-fim to true
+                       not at end
+                           if chk-qtd-escolhida <> lk-selecionado then
+
+      *>                       Um mesmo chk-qtd-escolhida pode ter varios
+      *>                       registros (um por intervalo de checkpoint);
+      *>                       mantemos so o mais recente de cada quantidade,
+      *>                       em vez de acumular um registro por gravacao.
+                               move zero to ws-chk-copia-achou
+
+                               perform varying ws-idx-2 from 1 by 1
+                                       until ws-idx-2 > ws-chk-copia-qtde
+                                   if ws-chk-copia-qtd (ws-idx-2) = chk-qtd-escolhida
+                                       move ws-idx-2 to ws-chk-copia-achou
+                                   end-if
+                               end-perform
+
+                               if ws-chk-copia-achou = zero
+                               and ws-chk-copia-qtde < 5 then
+                                   add 1 to ws-chk-copia-qtde
+                                   move ws-chk-copia-qtde to ws-chk-copia-achou
+                               end-if
+
+                               if ws-chk-copia-achou > zero then
+                                   move chk-qtd-escolhida
+                                        to ws-chk-copia-qtd (ws-chk-copia-achou)
+                                   move chk-contagem
+                                        to ws-chk-copia-contagem (ws-chk-copia-achou)
+                                   move chk-sort-1
+                                        to ws-chk-copia-sort (ws-chk-copia-achou, 1)
+                                   move chk-sort-2
+                                        to ws-chk-copia-sort (ws-chk-copia-achou, 2)
+                                   move chk-sort-3
+                                        to ws-chk-copia-sort (ws-chk-copia-achou, 3)
+                                   move chk-sort-4
+                                        to ws-chk-copia-sort (ws-chk-copia-achou, 4)
+                                   move chk-sort-5
+                                        to ws-chk-copia-sort (ws-chk-copia-achou, 5)
+                                   move chk-sort-6
+                                        to ws-chk-copia-sort (ws-chk-copia-achou, 6)
+                               end-if
+
+                           end-if
+                   end-read
 
                end-perform
 
-               move ws-num-sort to lk-sort-1
+               close chk-arq
 
-               perform until ws-num-sort <> lk-sort-1
+           end-if
 
-                   perform sorteio-num             *> Sortear numero 2
+           open output chk-arq
 
-               end-perform
-
-               move ws-num-sort to lk-sort-2
-
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-
-                   perform sorteio-num             *> Sortear numero 3
-
-               end-perform
-
-               move ws-num-sort to lk-sort-3
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-
-                   perform sorteio-num             *> Sortear numero 4
-
-               end-perform
-
-               move ws-num-sort to lk-sort-4
-
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-                         and ws-num-sort <> lk-sort-4
-
-                   perform sorteio-num             *> Sortear numero 5
-
-               end-perform
+           perform varying ws-idx-1 from 1 by 1 until ws-idx-1 > ws-chk-copia-qtde
 
-               move ws-num-sort to lk-sort-5
+               move ws-chk-copia-qtd       (ws-idx-1) to chk-qtd-escolhida
+               move ws-chk-copia-contagem  (ws-idx-1) to chk-contagem
+               move ws-chk-copia-sort (ws-idx-1, 1)   to chk-sort-1
+               move ws-chk-copia-sort (ws-idx-1, 2)   to chk-sort-2
+               move ws-chk-copia-sort (ws-idx-1, 3)   to chk-sort-3
+               move ws-chk-copia-sort (ws-idx-1, 4)   to chk-sort-4
+               move ws-chk-copia-sort (ws-idx-1, 5)   to chk-sort-5
+               move ws-chk-copia-sort (ws-idx-1, 6)   to chk-sort-6
 
-               perform until ws-num-sort <> lk-sort-1
-                         and ws-num-sort <> lk-sort-2
-                         and ws-num-sort <> lk-sort-3
-                         and ws-num-sort <> lk-sort-4
-                         and ws-num-sort <> lk-sort-5
+               write chk-registro
 
-                   perform sorteio-num             *> Sortear numero 6
+           end-perform
 
-               end-perform
+           close chk-arq
 
-               move ws-num-sort to lk-sort-6
+           .
+       limpa-checkpoint-exit.
+           exit.
 
        *>======================================================================
-       *>  Testar Quantos Numeros Foram Acertados
+       *>  Calcular Tempo Gasto no Sorteio
        *>======================================================================
 
-               if lk-sort-1 = lk-num-1
-               or lk-sort-1 = lk-num-2
-               or lk-sort-1 = lk-num-3
-               or lk-sort-1 = lk-num-4
-               or lk-sort-1 = lk-num-5
-               or lk-sort-1 = lk-num-6
-               or lk-sort-1 = lk-num-7
-               or lk-sort-1 = lk-num-8
-               or lk-sort-1 = lk-num-9
-               or lk-sort-1 = lk-num-10 then
-
-                   add 1 to ws-qtd-acerto
-
-               end-if
+       calcula-tampo-gasto section.
 
-               if lk-sort-2 = lk-num-1
-               or lk-sort-2 = lk-num-2
-               or lk-sort-2 = lk-num-3
-               or lk-sort-2 = lk-num-4
-               or lk-sort-2 = lk-num-5
-               or lk-sort-2 = lk-num-6
-               or lk-sort-2 = lk-num-7
-               or lk-sort-2 = lk-num-8
-               or lk-sort-2 = lk-num-9
-               or lk-sort-2 = lk-num-10 then
+           accept ws-h-termino from time
 
-                   add 1 to ws-qtd-acerto
+           move ws-h-inicio  to ws-aux-2
+           move ws-h-termino to ws-aux-3
 
-               end-if
+           compute ws-aux-1 = ws-aux-3 - ws-aux-2
 
-               if lk-sort-3 = lk-num-1
-               or lk-sort-3 = lk-num-2
-               or lk-sort-3 = lk-num-3
-               or lk-sort-3 = lk-num-4
-               or lk-sort-3 = lk-num-5
-               or lk-sort-3 = lk-num-6
-               or lk-sort-3 = lk-num-7
-               or lk-sort-3 = lk-num-8
-               or lk-sort-3 = lk-num-9
-               or lk-sort-3 = lk-num-10 then
+           move ws-aux-1 to lk-tempo
+           move lk-hora  to lk-hora-g
+           move lk-min   to lk-min-g
+           move lk-seg   to lk-seg-g
 
-                   add 1 to ws-qtd-acerto
+           .
+       calcula-tampo-gasto-exit.
+           exit.
 
-               end-if
+       *>======================================================================
+       *>  Gravar Aposta Encerrada no Historico
+       *>======================================================================
 
-               if lk-sort-4 = lk-num-1
-               or lk-sort-4 = lk-num-2
-               or lk-sort-4 = lk-num-3
-               or lk-sort-4 = lk-num-4
-               or lk-sort-4 = lk-num-5
-               or lk-sort-4 = lk-num-6
-               or lk-sort-4 = lk-num-7
-               or lk-sort-4 = lk-num-8
-               or lk-sort-4 = lk-num-9
-               or lk-sort-4 = lk-num-10 then
+       grava-historico section.
 
-                   add 1 to ws-qtd-acerto
+           accept ws-data-hoje from date yyyymmdd
 
-               end-if
+           move ws-data-hoje-ano   to hist-data-ano
+           move ws-data-hoje-mes   to hist-data-mes
+           move ws-data-hoje-dia   to hist-data-dia
 
-               if lk-sort-5 = lk-num-1
-               or lk-sort-5 = lk-num-2
-               or lk-sort-5 = lk-num-3
-               or lk-sort-5 = lk-num-4
-               or lk-sort-5 = lk-num-5
-               or lk-sort-5 = lk-num-6
-               or lk-sort-5 = lk-num-7
-               or lk-sort-5 = lk-num-8
-               or lk-sort-5 = lk-num-9
-               or lk-sort-5 = lk-num-10 then
+           move ws-hora-termino    to hist-hora-hh
+           move ws-min-termino     to hist-hora-mm
+           move ws-seg-termino     to hist-hora-ss
 
-                   add 1 to ws-qtd-acerto
+           move lk-selecionado     to hist-qtd-escolhida
 
-               end-if
+           move lk-num-1  to hist-num-apostado (1)
+           move lk-num-2  to hist-num-apostado (2)
+           move lk-num-3  to hist-num-apostado (3)
+           move lk-num-4  to hist-num-apostado (4)
+           move lk-num-5  to hist-num-apostado (5)
+           move lk-num-6  to hist-num-apostado (6)
+           move lk-num-7  to hist-num-apostado (7)
+           move lk-num-8  to hist-num-apostado (8)
+           move lk-num-9  to hist-num-apostado (9)
+           move lk-num-10 to hist-num-apostado (10)
 
-               if lk-sort-6 = lk-num-1
-               or lk-sort-6 = lk-num-2
-               or lk-sort-6 = lk-num-3
-               or lk-sort-6 = lk-num-4
-               or lk-sort-6 = lk-num-5
-               or lk-sort-6 = lk-num-6
-               or lk-sort-6 = lk-num-7
-               or lk-sort-6 = lk-num-8
-               or lk-sort-6 = lk-num-9
-               or lk-sort-6 = lk-num-10 then
+           move lk-sort-1 to hist-num-sorteado (1)
+           move lk-sort-2 to hist-num-sorteado (2)
+           move lk-sort-3 to hist-num-sorteado (3)
+           move lk-sort-4 to hist-num-sorteado (4)
+           move lk-sort-5 to hist-num-sorteado (5)
+           move lk-sort-6 to hist-num-sorteado (6)
 
-                   add 1 to ws-qtd-acerto
+           move lk-contagem        to hist-tentativas
+           move lk-valor            to hist-valor
+           move lk-hora-g           to hist-tempo-hora
+           move lk-min-g            to hist-tempo-min
+           move lk-seg-g            to hist-tempo-seg
 
-               end-if
+           open extend hist-arq
 
+           if ws-hist-status = "35"                *> Arquivo ainda nao existe
+               open output hist-arq
+           end-if
 
-               add  1 to lk-contagem
-               display lk-sorteio
-               display lk-contagem
+           write hist-registro
 
-           end-perform
+           close hist-arq
 
            .
-       sorteio-10-exit.
+       grava-historico-exit.
            exit.
 
        *>======================================================================
-       *>  Sortear Numeros
+       *>  Gravar a Transacao no Log de Auditoria
        *>======================================================================
+      *>    Registra, a cada aposta confirmada, uma linha no log de
+      *>    transacoes identificada pelo apostador/operador que a
+      *>    realizou (lk-apostador-id), para fins de auditoria.
 
-       sorteio-num section.
+       grava-transacao section.
 
-           move zero to ws-num-sort
+           move lk-apostador-id     to trn-apostador-id
 
-           perform until ws-num-sort > 00          *> Sortear ate que o numero seja maior do que 0
+           move ws-data-hoje-ano    to trn-data-ano
+           move ws-data-hoje-mes    to trn-data-mes
+           move ws-data-hoje-dia    to trn-data-dia
 
-               accept  ws-relogio from time
-               move    ws-relogio to ws-semente-2
-               accept  ws-relogio from time
-               move    ws-relogio to ws-semente-3
+           move ws-hora-termino     to trn-hora-hh
+           move ws-min-termino      to trn-hora-mm
+           move ws-seg-termino      to trn-hora-ss
 
-               multiply ws-semente-2 by ws-semente-3 giving ws-semente
-               multiply ws-semente   by 5682         giving ws-semente-4
-               multiply ws-semente-4 by 9247         giving ws-semente
+           move lk-selecionado      to trn-qtd-escolhida
+           move lk-valor            to trn-valor
+           move lk-contagem         to trn-contagem
+           move lk-limite-excedido  to trn-limite-excedido
 
-               compute ws-num-random = function random(ws-semente)
+           open extend trn-arq
 
-               multiply ws-num-random by 60 giving ws-num-sort
+           if ws-trn-status = "35"                 *> Arquivo ainda nao existe
+               open output trn-arq
+           end-if
 
-           end-perform
+           write trn-registro
 
+           close trn-arq
 
            .
-       sorteio-num-exit.
-           exit.
-
-       *>======================================================================
-       *>  Calcular Tempo Gasto no Sorteio
-       *>======================================================================
-
-       calcula-tampo-gasto section.
-
-           accept ws-h-termino from time
-
-           move ws-h-inicio  to ws-aux-2
-           move ws-h-termino to ws-aux-3
-
-           compute ws-aux-1 = ws-aux-3 - ws-aux-2
-
-           move ws-aux-1 to lk-tempo
-           move lk-hora  to lk-hora-g
-           move lk-min   to lk-min-g
-           move lk-seg   to lk-seg-g
-
-           .
-       calcula-tampo-gasto-exit.
+       grava-transacao-exit.
            exit.
 
        finaliza section.
