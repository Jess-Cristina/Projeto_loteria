@@ -0,0 +1,248 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "Programa3". *> Projeto loteria
+       Author. "Jéssica C.Del'agnolo".
+       Installation. "PC".
+       Date-written. 22/07/2020.
+       Date-compiled. 22/07/2020.
+
+
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+
+           select hist-arq assign to "HISTORICO"
+                  organization is sequential
+                  access mode is sequential
+                  file status is ws-hist-status.
+
+           select rel-arq assign to "RELFREQ"
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-rel-status.
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+      *>    Layout espelhado do histórico de apostas gravado pelo
+      *>    Programa2 - esse programa apenas lê o que já foi registrado.
+       fd  hist-arq
+           label records are standard.
+
+       01  hist-registro.
+           05  hist-data.
+               10  hist-data-ano                    pic 9(04).
+               10  hist-data-mes                    pic 9(02).
+               10  hist-data-dia                    pic 9(02).
+           05  hist-hora.
+               10  hist-hora-hh                     pic 9(02).
+               10  hist-hora-mm                     pic 9(02).
+               10  hist-hora-ss                     pic 9(02).
+           05  hist-qtd-escolhida                   pic 9(02).
+           05  hist-numeros-apostados.
+               10  hist-num-apostado occurs 10 times pic 9(02).
+           05  hist-numeros-sorteados.
+               10  hist-num-sorteado occurs 6 times  pic 9(02).
+           05  hist-tentativas                      pic 9(10).
+           05  hist-valor                           pic 9(03)v9(02).
+           05  hist-tempo-gasto.
+               10  hist-tempo-hora                   pic 9(02).
+               10  hist-tempo-min                    pic 9(02).
+               10  hist-tempo-seg                    pic 9(02).
+
+      *>    Relatório impresso com o ranking de frequência dos números.
+       fd  rel-arq
+           label records are standard.
+
+       01  rel-registro.
+           05  rel-posicao                          pic zz9.
+           05  rel-lit-num                          pic x(04) value " - N".
+           05  rel-numero                           pic zz9.
+           05  rel-lit-ocorr                        pic x(15) value " - ocorrencias:".
+           05  rel-frequencia                       pic zzzzzzzz9.
+           05  filler                               pic x(20) value spaces.
+
+      *>----Variaveis de trabalho
+       Working-storage Section.
+      *>------------------------------
+
+       77  ws-hist-status                          pic x(02) value "00".
+
+       77  ws-rel-status                            pic x(02) value "00".
+
+       77  ws-idx                                   pic 9(02) comp.
+
+       77  ws-pos                                   pic 9(02) comp.
+
+       77  ws-maior-idx                              pic 9(02) comp.
+
+       77  ws-maior-freq                             pic 9(08) comp.
+
+       77  ws-total-sorteios                        pic 9(10) value zero.
+
+       01  ws-chave-hist                            pic x(01) value space.
+           88  ws-hist-fim                          value "F".
+
+       01  ws-freq-tab.
+           05  ws-freq occurs 60 times              pic 9(08) comp.
+
+       01  ws-marca-tab.
+           05  ws-marca occurs 60 times             pic x(01) value space.
+               88  ws-marca-feito                   value "X".
+
+      *>----Variaveis para comunicação entre programas
+       Linkage Section.
+
+      *>----Declaração de tela
+       Screen Section.
+
+      *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform procedimento.
+           perform finaliza.
+
+       inicializa section.
+
+           initialize ws-freq-tab
+           initialize ws-marca-tab
+
+           open input  hist-arq
+           open output rel-arq
+
+           .
+       inicializa-exit.
+           exit.
+
+       *>======================================================================
+       *>  Procedimento Principal
+       *>======================================================================
+
+       procedimento section.
+
+           if ws-hist-status = "00" then
+
+               perform until ws-hist-fim
+
+                   read hist-arq
+                       at end
+                           set ws-hist-fim to true
+                       not at end
+                           perform acumula-frequencia
+                   end-read
+
+               end-perform
+
+           else
+               display "AVISO: ARQUIVO HISTORICO NAO ENCONTRADO, RELATORIO FICARA VAZIO"
+           end-if
+
+           perform emite-relatorio
+
+           .
+       procedimento-exit.
+           exit.
+
+       *>======================================================================
+       *>  Acumular na Tabela a Frequencia dos Numeros de Um Sorteio
+       *>======================================================================
+
+       acumula-frequencia section.
+
+           add 1 to ws-total-sorteios
+
+           perform varying ws-idx from 1 by 1 until ws-idx > 6
+
+               if hist-num-sorteado (ws-idx) > zero then
+                   add 1 to ws-freq (hist-num-sorteado (ws-idx))
+               end-if
+
+           end-perform
+
+           .
+       acumula-frequencia-exit.
+           exit.
+
+       *>======================================================================
+       *>  Emitir o Relatorio de Frequencia, do Numero Mais Sorteado
+       *>  para o Menos Sorteado
+       *>======================================================================
+
+       emite-relatorio section.
+
+           move "RELATORIO DE FREQUENCIA DOS NUMEROS SORTEADOS"
+                to rel-registro
+           write rel-registro
+
+           move "============================================"
+                to rel-registro
+           write rel-registro
+
+           move spaces to rel-registro
+           write rel-registro
+
+           move ws-total-sorteios to rel-frequencia
+           move "SORTEIOS ANALISADOS:" to rel-registro (1:21)
+           write rel-registro
+
+           move spaces to rel-registro
+           write rel-registro
+
+      *>    A partir daqui rel-registro volta a ser usado no layout de
+      *>    linha de detalhe (posicao/numero/frequencia) - as literais
+      *>    de apoio, limpas pelo MOVE SPACES acima, precisam ser
+      *>    restauradas antes do laco de impressao.
+           move " - N"            to rel-lit-num
+           move " - ocorrencias:" to rel-lit-ocorr
+
+           perform varying ws-pos from 1 by 1 until ws-pos > 60
+
+               move zero to ws-maior-freq
+               move zero to ws-maior-idx
+
+               perform varying ws-idx from 1 by 1 until ws-idx > 60
+
+                   if not ws-marca-feito (ws-idx)
+                   and ws-freq (ws-idx) >= ws-maior-freq then
+                       move ws-freq (ws-idx) to ws-maior-freq
+                       move ws-idx           to ws-maior-idx
+                   end-if
+
+               end-perform
+
+               set ws-marca-feito (ws-maior-idx) to true
+
+               move ws-pos        to rel-posicao
+               move ws-maior-idx  to rel-numero
+               move ws-maior-freq to rel-frequencia
+
+               write rel-registro
+
+           end-perform
+
+           .
+       emite-relatorio-exit.
+           exit.
+
+       finaliza section.
+
+           close hist-arq
+           close rel-arq
+
+           stop run
+
+           .
+       finaliza-exit.
+           exit.
